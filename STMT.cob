@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD OUTFILE.
+       01 OUTREC                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FS1               PIC 9(02) VALUE 0.
+       01 FS2               PIC 9(02) VALUE 0.
+       01 FS3               PIC 9(02) VALUE 0.
+       01 WS-EOF            PIC X(01) VALUE 'N'.
+       01 WS-D              PIC X(10) VALUE SPACES.
+       01 WS-T              PIC X(10) VALUE SPACES.
+       01 WS-TARGET-ACCT    PIC X(10) VALUE SPACES.
+       01 WS-FOUND-SW       PIC X(01) VALUE 'N'.
+       01 WS-DUE-BAL        PIC 9(08) VALUE 0.
+
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+
+       01 HEADER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(05) VALUE "DATE:".
+           05 DAT1   PIC X(25).
+           05 FILLER PIC X(05) VALUE "TIME:".
+           05 TIM1   PIC X(10).
+           05 FILLER PIC X(25).
+       01 HEADER4.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
+           05 FILLER PIC X(20).
+       01 HEADER5.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "ACCOUNT STATEMENT".
+           05 FILLER PIC X(20).
+
+       01 DETAIL1.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "ACCOUNT NO.  :".
+           05 DACCOUNT-NO   PIC X(10).
+           05 FILLER PIC X(51).
+       01 DETAIL2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "CUSTOMER NAME:".
+           05 DCUST-NAME    PIC X(20).
+           05 FILLER PIC X(41).
+       01 DETAIL3.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "LOAN AMOUNT  :".
+           05 DLOAN-AMT     PIC Z(06)9.
+           05 FILLER PIC X(54).
+       01 DETAIL4.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "START DATE   :".
+           05 DSTART-DATE   PIC X(10).
+           05 FILLER PIC X(51).
+       01 DETAIL5.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "EXPIRY DATE  :".
+           05 DEXPIRY-DATE  PIC X(10).
+           05 FILLER PIC X(51).
+       01 DETAIL6.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "INTEREST RATE:".
+           05 DINTEREST     PIC Z9.
+           05 FILLER PIC X(59).
+       01 DETAIL7.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "DUE DATE     :".
+           05 DDUE-DATE     PIC X(10).
+           05 FILLER PIC X(51).
+       01 DETAIL8.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "AMOUNT PAID  :".
+           05 DLOAN-PAID    PIC Z(06)9.
+           05 FILLER PIC X(54).
+       01 DETAIL9.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "AMOUNT DUE   :".
+           05 DDUE-AMOUNT   PIC Z(07)9.
+           05 FILLER PIC X(53).
+       01 NOTFOUND-LINE.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(42) VALUE
+              "NO ACCOUNT FOUND FOR THE REQUESTED NUMBER".
+           05 FILLER PIC X(33).
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 150-PARM-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 300-READ-PARA
+              UNTIL WS-EOF = 'Y' OR WS-FOUND-SW = 'Y'.
+           PERFORM 350-NOTFOUND-PARA.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       150-PARM-PARA.
+           ACCEPT WS-TARGET-ACCT FROM SYSIN.
+
+       200-HEADER-PARA.
+           ACCEPT WS-D    FROM DATE.
+           ACCEPT WS-T    FROM TIME.
+           MOVE WS-D(5:2) TO DAT1(1:2).
+           MOVE "/"       TO DAT1(3:1).
+           MOVE WS-D(3:2) TO DAT1(4:2).
+           MOVE "/"       TO DAT1(6:1).
+           MOVE WS-D(1:2) TO DAT1(7:2).
+           MOVE WS-T(1:2) TO TIM1(1:2).
+           MOVE "/"       TO TIM1(3:1).
+           MOVE WS-T(3:2) TO TIM1(4:2).
+           MOVE "/"       TO TIM1(6:1).
+           MOVE WS-T(5:2) TO TIM1(7:2).
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER4.
+           WRITE OUTREC FROM HEADER5.
+           WRITE OUTREC FROM HEADER2.
+           WRITE OUTREC FROM HEADER1.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00 AND PLF-ACCOUNT-NO = WS-TARGET-ACCT
+                   MOVE PLF-CUST-NO      TO DACCOUNT-NO
+                   MOVE PLF-CUST-NAME    TO DCUST-NAME
+                   MOVE PLF-LOAN-AMT1    TO DLOAN-AMT
+                   MOVE PLF-START-DATE   TO DSTART-DATE
+                   MOVE PLF-EXPIRY-DATE  TO DEXPIRY-DATE
+                   MOVE PLF-INTEREST     TO DINTEREST
+                   MOVE PLF-DUE-DATE     TO DDUE-DATE
+                   MOVE PLF-LOAN-PAID    TO DLOAN-PAID
+                   MOVE PLF-DUE-AMOUNT   TO DDUE-AMOUNT
+                   WRITE OUTREC FROM DETAIL1
+                   WRITE OUTREC FROM DETAIL2
+                   WRITE OUTREC FROM DETAIL3
+                   WRITE OUTREC FROM DETAIL4
+                   WRITE OUTREC FROM DETAIL5
+                   WRITE OUTREC FROM DETAIL6
+                   WRITE OUTREC FROM DETAIL7
+                   WRITE OUTREC FROM DETAIL8
+                   WRITE OUTREC FROM DETAIL9
+                   WRITE OUTREC FROM HEADER1
+                   MOVE 'Y' TO WS-FOUND-SW
+               END-IF
+           END-READ.
+
+       350-NOTFOUND-PARA.
+           IF WS-FOUND-SW NOT = 'Y'
+               WRITE OUTREC FROM NOTFOUND-LINE
+               WRITE OUTREC FROM HEADER1
+           END-IF.
+
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
