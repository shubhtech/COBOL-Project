@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OP-TABLE-DATA.
+           05 FILLER PIC X(13) VALUE 'ADMINADMIN123'.
+           05 FILLER PIC X(13) VALUE 'TELR1TELLR123'.
+           05 FILLER PIC X(13) VALUE 'TELR2TELLR456'.
+       01 WS-OP-TABLE REDEFINES WS-OP-TABLE-DATA.
+           05 WS-OP-ENTRY OCCURS 3 TIMES.
+               10 WS-OP-ID  PIC X(05).
+               10 WS-OP-PWD PIC X(08).
+       01 WS-IDX             PIC 9(02) VALUE 1.
+       01 WS-SIGNON-LOG.
+           05 SL-KEY.
+               10 SL-OPID     PIC X(05).
+               10 SL-TIME     PIC 9(06).
+           05 SL-DATE         PIC X(10).
+              COPY PMAP016.
+              COPY DFHAID.
+              COPY CPCOMM.
+       77 WS-LEN             PIC S9(04) COMP.
+       77 WS-DAT             PIC X(10).
+       77 WS-AUTH-SW         PIC X(01) VALUE 'N'.
+           88 WS-AUTHENTICATED     VALUE 'Y'.
+       LINKAGE SECTION.
+       COPY CPCOMM REPLACING ==WS-COMMAREA== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(0001-MF-PARA)
+                ERROR(0003-GERR-PARA)
+           END-EXEC.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF.
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO SGN1I, SGN1O
+              PERFORM 1000-SEND-PARA
+           ELSE
+              PERFORM 2000-RECEIVE-PARA
+              PERFORM 3000-KEY-CHECK-PARA
+           END-IF.
+       1000-SEND-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO DAT6I(1:2).
+           MOVE "/"                        TO DAT6I(3:2).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO DAT6I(4:2).
+           MOVE "/"                        TO DAT6I(6:2).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DAT6I(7:4).
+           MOVE DAT6I TO WS-DAT.
+           MOVE WS-DAT TO DAT6O.
+           EXEC CICS SEND
+                MAP('SGN1')
+                MAPSET('PMAP016')
+                ERASE
+           END-EXEC.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P010')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       2000-RECEIVE-PARA.
+           EXEC CICS RECEIVE
+                MAP('SGN1')
+                MAPSET('PMAP016')
+           END-EXEC.
+       3000-KEY-CHECK-PARA.
+           IF EIBAID = DFHPF2
+              PERFORM 3100-AUTHEN-PARA
+              IF WS-AUTHENTICATED
+                 PERFORM 3200-LOG-PARA
+                 MOVE OPIDI TO CA-OPERATOR-ID
+                 MOVE 'X' TO CA-MODE
+                 MOVE LENGTH OF WS-COMMAREA TO WS-LEN
+                 EXEC CICS XCTL
+                    PROGRAM('PPGM011')
+                    COMMAREA(WS-COMMAREA)
+                    LENGTH(WS-LEN)
+                 END-EXEC
+              ELSE
+                 MOVE 'INVALID OPERATOR ID OR PASSWORD' TO MSGO
+                 PERFORM 1000-SEND-PARA
+              END-IF
+           ELSE IF EIBAID = DFHPF12
+              MOVE 'VALUES ARE ERASED .......' TO MSGO
+              PERFORM 1000-SEND-PARA
+           ELSE
+              MOVE 'PRESS PF2 TO SIGN ON.......' TO MSGO
+              PERFORM 1000-SEND-PARA
+           END-IF
+           END-IF.
+       3100-AUTHEN-PARA.
+           MOVE 'N' TO WS-AUTH-SW.
+           MOVE 1 TO WS-IDX.
+           PERFORM 3110-CHECK-ENTRY-PARA
+              VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > 3 OR WS-AUTHENTICATED.
+       3110-CHECK-ENTRY-PARA.
+           IF WS-OP-ID(WS-IDX) = OPIDI AND WS-OP-PWD(WS-IDX) = PWDI
+              MOVE 'Y' TO WS-AUTH-SW
+           END-IF.
+       3200-LOG-PARA.
+           MOVE OPIDI TO SL-OPID.
+           MOVE EIBTIME TO SL-TIME.
+           MOVE WS-DAT TO SL-DATE.
+           MOVE 21 TO WS-LEN.
+           EXEC CICS WRITE
+              DATASET('SGNLOG')
+              FROM(WS-SIGNON-LOG)
+              LENGTH(WS-LEN)
+              RIDFLD(SL-KEY)
+           END-EXEC.
+       0001-MF-PARA.
+           MOVE 'MAP FAIL ERROR' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0003-GERR-PARA.
+           MOVE 'SOME ERROR.........' TO MSGO.
+           PERFORM 1000-SEND-PARA.
