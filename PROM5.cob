@@ -0,0 +1,35 @@
+PMAP015  DFHMSD TYPE=&SYSPARM,LANG=COBOL,MODE=INOUT,                   *
+               STORAGE=AUTO,TIOAPFX=YES
+LRP1     DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(2,25),LENGTH=30,ATTRB=(PROT,BRT),                 *
+               INITIAL='STATE BANK OF INDIA'
+         DFHMDF POS=(01,60),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='DATE:'
+DAT5     DFHMDF POS=(01,66),LENGTH=10,ATTRB=PROT
+         DFHMDF POS=(3,27),LENGTH=25,ATTRB=(PROT,BRT),                 *
+               INITIAL='LOAN REPAYMENT'
+         DFHMDF POS=(6,05),LENGTH=16,ATTRB=PROT,                       *
+               INITIAL='LOAN AC/ NO:'
+RAC      DFHMDF POS=(6,22),LENGTH=10,ATTRB=(UNPROT,IC),                *
+               PICIN='X(10)',PICOUT='X(10)'
+         DFHMDF POS=(6,33),LENGTH=1,ATTRB=ASKIP
+         DFHMDF POS=(8,05),LENGTH=17,ATTRB=PROT,                       *
+               INITIAL='LOAN AMOUNT     :'
+RLA      DFHMDF POS=(8,23),LENGTH=07,ATTRB=(PROT,NUM),                 *
+               PICOUT='9(07)'
+         DFHMDF POS=(9,05),LENGTH=17,ATTRB=PROT,                       *
+               INITIAL='LOAN PAID TO DATE:'
+RLP      DFHMDF POS=(9,23),LENGTH=07,ATTRB=(PROT,NUM),                 *
+               PICOUT='9(07)'
+         DFHMDF POS=(10,05),LENGTH=17,ATTRB=PROT,                      *
+               INITIAL='PAYMENT AMOUNT  :'
+RPY      DFHMDF POS=(10,23),LENGTH=07,ATTRB=(UNPROT,NUM),              *
+               PICIN='9(07)',PICOUT='9(07)'
+         DFHMDF POS=(18,20),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='MSG:'
+MSG      DFHMDF POS=(18,25),LENGTH=40,ATTRB=PROT
+         DFHMDF POS=(21,10),LENGTH=70,ATTRB=PROT,                      *
+               INITIAL='PF2=FETCH PF5=POST PAYMENT PF3=EXIT PF12=CLEAR*
+               '
+PMAP015  DFHMSD TYPE=FINAL
+         END
