@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT HISTFILE1 ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+           SELECT HISTFILE2 ASSIGN TO DD4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS4.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD HISTFILE1.
+       01 HISTREC1                     PIC X(137).
+       FD HISTFILE2.
+       01 HISTREC2                     PIC X(87).
+       WORKING-STORAGE SECTION.
+       01 FS1            PIC 9(02) VALUE 0.
+       01 FS2            PIC 9(02) VALUE 0.
+       01 FS3            PIC 9(02) VALUE 0.
+       01 FS4            PIC 9(02) VALUE 0.
+       01 WS-EOF         PIC X(01) VALUE 'N'.
+       01 WS-ARCH-COUNT  PIC 9(07) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 300-READ-PARA UNTIL WS-EOF = 'Y'.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN I-O INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN I-O INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT HISTFILE1.
+           IF FS3 = 00
+               DISPLAY "HISTFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "HISTFILE1 OPEN FAILURE" FS3
+           END-IF.
+           OPEN OUTPUT HISTFILE2.
+           IF FS4 = 00
+               DISPLAY "HISTFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "HISTFILE2 OPEN FAILURE" FS4
+           END-IF.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00
+                   IF PLF-STATUS = 'I'
+                       WRITE HISTREC1 FROM INREC1
+                       WRITE HISTREC2 FROM INREC2
+                       DELETE INFILE1
+                       DELETE INFILE2
+                       ADD 1 TO WS-ARCH-COUNT
+                   END-IF
+               END-IF
+           END-READ.
+
+       400-CLOSE-PARA.
+           DISPLAY "ACCOUNTS ARCHIVED: " WS-ARCH-COUNT.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE HISTFILE1.
+           IF FS3 = 00
+               DISPLAY "HISTFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "HISTFILE1 CLOSE FAILURE" FS3
+           END-IF.
+           CLOSE HISTFILE2.
+           IF FS4 = 00
+               DISPLAY "HISTFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "HISTFILE2 CLOSE FAILURE" FS4
+           END-IF.
