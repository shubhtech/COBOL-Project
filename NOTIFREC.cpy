@@ -0,0 +1,7 @@
+      *  SHARED OUTBOUND-NOTIFICATION RECORD LAYOUT -- CUST WRITES ONE
+      *  OF THESE TO TDQ NOTIFQ EVERY TIME A NEW LOAN ACCOUNT IS BOOKED,
+      *  FOR WHATEVER NOTIFICATION INTERFACE PICKS THE QUEUE UP.
+           05 NOTIF-ACCOUNT-NO        PIC X(10).
+           05 NOTIF-CUST-NAME         PIC X(15).
+           05 NOTIF-PHONE             PIC 9(10).
+           05 NOTIF-LOAN-AMT          PIC 9(07).
