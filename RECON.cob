@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD OUTFILE.
+       01 OUTREC.
+           05 FILLER              PIC X(05).
+           05 ORECON-TYPE     PIC X(25).
+           05 FILLER              PIC X(05).
+           05 ORECON-ACCT     PIC X(10).
+           05 FILLER              PIC X(35).
+       WORKING-STORAGE SECTION.
+       01 FS1            PIC 9(02) VALUE 0.
+       01 FS2            PIC 9(02) VALUE 0.
+       01 FS3            PIC 9(02) VALUE 0.
+       01 WS-EOF1         PIC X(01) VALUE 'N'.
+       01 WS-EOF2         PIC X(01) VALUE 'N'.
+       01 WS-ORPHAN-COUNT PIC 9(07) VALUE 0.
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+       01 HEADER5.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "PLF01/PLF3 RECONCILIATION REPORT".
+           05 FILLER PIC X(20).
+       01 TRAILER1.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(26) VALUE "TOTAL ORPHAN RECORDS    :".
+           05 TORPHAN-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(44).
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 210-PRIME-PARA.
+           PERFORM 300-RECON-PARA UNTIL WS-EOF1 = 'Y' AND WS-EOF2 = 'Y'.
+           PERFORM 350-TRAILER-PARA.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       200-HEADER-PARA.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER5.
+           WRITE OUTREC FROM HEADER1.
+
+       210-PRIME-PARA.
+           PERFORM 220-READ1-PARA.
+           PERFORM 230-READ2-PARA.
+
+       220-READ1-PARA.
+           READ INFILE1
+               AT END MOVE 'Y' TO WS-EOF1
+           END-READ.
+
+       230-READ2-PARA.
+           READ INFILE2
+               AT END MOVE 'Y' TO WS-EOF2
+           END-READ.
+
+       300-RECON-PARA.
+           IF WS-EOF1 = 'Y'
+               PERFORM 320-PLF3-ORPHAN-PARA
+               PERFORM 230-READ2-PARA
+           ELSE IF WS-EOF2 = 'Y'
+               PERFORM 310-PLF01-ORPHAN-PARA
+               PERFORM 220-READ1-PARA
+           ELSE IF PLF-CUST-NO = PLF-ACCOUNT-NO
+               PERFORM 220-READ1-PARA
+               PERFORM 230-READ2-PARA
+           ELSE IF PLF-CUST-NO < PLF-ACCOUNT-NO
+               PERFORM 310-PLF01-ORPHAN-PARA
+               PERFORM 220-READ1-PARA
+           ELSE
+               PERFORM 320-PLF3-ORPHAN-PARA
+               PERFORM 230-READ2-PARA
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       310-PLF01-ORPHAN-PARA.
+           MOVE SPACES TO OUTREC.
+           MOVE "CUSTOMER WITH NO LOAN RECORD" TO ORECON-TYPE.
+           MOVE PLF-CUST-NO TO ORECON-ACCT.
+           WRITE OUTREC.
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+       320-PLF3-ORPHAN-PARA.
+           MOVE SPACES TO OUTREC.
+           MOVE "LOAN RECORD WITH NO CUSTOMER" TO ORECON-TYPE.
+           MOVE PLF-ACCOUNT-NO TO ORECON-ACCT.
+           WRITE OUTREC.
+           ADD 1 TO WS-ORPHAN-COUNT.
+
+       350-TRAILER-PARA.
+           MOVE WS-ORPHAN-COUNT TO TORPHAN-COUNT.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM TRAILER1.
+
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
