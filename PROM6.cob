@@ -0,0 +1,27 @@
+PMAP016  DFHMSD TYPE=&SYSPARM,LANG=COBOL,MODE=INOUT,                   *
+               STORAGE=AUTO,TIOAPFX=YES
+SGN1     DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(2,25),LENGTH=30,ATTRB=(PROT,BRT),                 *
+               INITIAL='STATE BANK OF INDIA'
+         DFHMDF POS=(01,60),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='DATE:'
+DAT6     DFHMDF POS=(01,66),LENGTH=10,ATTRB=PROT
+         DFHMDF POS=(3,30),LENGTH=20,ATTRB=(PROT,BRT),                 *
+               INITIAL='OPERATOR SIGN-ON'
+         DFHMDF POS=(10,20),LENGTH=13,ATTRB=(PROT,BRT),                *
+               INITIAL='OPERATOR ID :'
+OPID     DFHMDF POS=(10,34),LENGTH=05,ATTRB=(UNPROT,IC),               *
+               PICIN='X(05)',PICOUT='X(05)'
+         DFHMDF POS=(10,40),LENGTH=1,ATTRB=ASKIP
+         DFHMDF POS=(12,20),LENGTH=13,ATTRB=(PROT,BRT),                *
+               INITIAL='PASSWORD    :'
+PWD      DFHMDF POS=(12,34),LENGTH=08,ATTRB=(UNPROT,DRK),              *
+               PICIN='X(08)',PICOUT='X(08)'
+         DFHMDF POS=(12,43),LENGTH=1,ATTRB=ASKIP
+         DFHMDF POS=(18,20),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='MSG:'
+MSG      DFHMDF POS=(18,25),LENGTH=40,ATTRB=PROT
+         DFHMDF POS=(21,20),LENGTH=40,ATTRB=PROT,                      *
+               INITIAL='PF2=SIGN ON PF12=CLEAR'
+PMAP016  DFHMSD TYPE=FINAL
+         END
