@@ -0,0 +1,35 @@
+PMAP014  DFHMSD TYPE=&SYSPARM,LANG=COBOL,MODE=INOUT,                   *
+               STORAGE=AUTO,TIOAPFX=YES
+CLS1     DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(2,25),LENGTH=30,ATTRB=(PROT,BRT),                 *
+               INITIAL='STATE BANK OF INDIA'
+         DFHMDF POS=(01,60),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='DATE:'
+DAT4     DFHMDF POS=(01,66),LENGTH=10,ATTRB=PROT
+         DFHMDF POS=(3,27),LENGTH=25,ATTRB=(PROT,BRT),                 *
+               INITIAL='ACCOUNT CLOSURE'
+         DFHMDF POS=(6,05),LENGTH=16,ATTRB=PROT,                       *
+               INITIAL='CUSTOMER/ACC NO:'
+CAC      DFHMDF POS=(6,22),LENGTH=10,ATTRB=(UNPROT,IC),                *
+               PICIN='X(10)',PICOUT='X(10)'
+         DFHMDF POS=(6,33),LENGTH=1,ATTRB=ASKIP
+         DFHMDF POS=(8,05),LENGTH=05,ATTRB=PROT,                       *
+               INITIAL='NAME:'
+CNM      DFHMDF POS=(8,20),LENGTH=15,ATTRB=PROT,                       *
+               PICOUT='X(15)'
+         DFHMDF POS=(9,05),LENGTH=12,ATTRB=PROT,                       *
+               INITIAL='LOAN AMOUNT:'
+CLA      DFHMDF POS=(9,20),LENGTH=07,ATTRB=(PROT,NUM),                 *
+               PICOUT='9(07)'
+         DFHMDF POS=(10,05),LENGTH=07,ATTRB=PROT,                      *
+               INITIAL='STATUS:'
+CST      DFHMDF POS=(10,20),LENGTH=01,ATTRB=PROT,                      *
+               PICOUT='X(01)'
+         DFHMDF POS=(18,20),LENGTH=05,ATTRB=PROT,                      *
+               INITIAL='MSG:'
+MSG      DFHMDF POS=(18,25),LENGTH=40,ATTRB=PROT
+         DFHMDF POS=(21,10),LENGTH=70,ATTRB=PROT,                      *
+               INITIAL='PF2=FETCH PF5=CONFIRM CLOSE PF3=EXIT PF12=CLEA*
+               R'
+PMAP014  DFHMSD TYPE=FINAL
+         END
