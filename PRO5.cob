@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANPAY.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-ACC-REC.
+              COPY PLF3REC.
+              COPY PMAP015.
+              COPY DFHAID.
+              COPY CPCOMM.
+       01 WS-AUD-REC.
+              COPY AUDREC.
+       77 WS-AUD-LEN      PIC S9(04) COMP VALUE 31.
+       77 WS-LEN          PIC S9(04) COMP.
+       77 WS-DAT          PIC X(10).
+       LINKAGE SECTION.
+       COPY CPCOMM REPLACING ==WS-COMMAREA== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+                NOTFND(0004-NF-PARA)
+                ERROR(0003-GERR-PARA)
+           END-EXEC.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF.
+           IF EIBCALEN = 0 OR CA-MODE-XCTL
+              MOVE LOW-VALUES TO LRP1I, LRP1O
+              MOVE 'N' TO CA-PAY-SW
+              PERFORM 1000-SEND-PARA
+           ELSE
+              PERFORM 2000-RECEIVE-PARA
+              PERFORM 3000-KEY-CHECK-PARA
+           END-IF.
+       1000-SEND-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO DAT5I(1:2).
+           MOVE "/"                        TO DAT5I(3:2).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO DAT5I(4:2).
+           MOVE "/"                        TO DAT5I(6:2).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DAT5I(7:4).
+           MOVE DAT5I TO WS-DAT.
+           MOVE WS-DAT TO DAT5O.
+           EXEC CICS SEND
+                MAP('LRP1')
+                MAPSET('PMAP015')
+                ERASE
+           END-EXEC.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P016')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       2000-RECEIVE-PARA.
+           EXEC CICS RECEIVE
+                MAP('LRP1')
+                MAPSET('PMAP015')
+           END-EXEC.
+       3000-KEY-CHECK-PARA.
+           MOVE RACI TO PLF-ACCOUNT-NO.
+           IF EIBAID = DFHPF2
+              PERFORM 3100-FETCH-PARA
+           ELSE IF EIBAID = DFHPF5
+              IF CA-PAY-FETCHED
+                 PERFORM 3200-POST-PARA
+              ELSE
+                 MOVE 'FETCH THE ACCOUNT FIRST (PF2)' TO MSGO
+                 PERFORM 3900-EXIT-PARA
+              END-IF
+           ELSE IF EIBAID = DFHPF3
+              MOVE PLF-ACCOUNT-NO TO CA-CUST-NO
+              MOVE 'X' TO CA-MODE
+              MOVE LENGTH OF WS-COMMAREA TO WS-LEN
+              EXEC CICS XCTL
+                 PROGRAM('PPGM011')
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(WS-LEN)
+              END-EXEC
+           ELSE IF EIBAID = DFHPF12
+              MOVE 'N' TO CA-PAY-SW
+              MOVE 'VALUES ARE ERASED .......' TO MSGO
+              PERFORM 1000-SEND-PARA
+           ELSE
+              MOVE 'INVALID KEY...........' TO MSGO
+              PERFORM 3900-EXIT-PARA
+           END-IF
+           END-IF
+           END-IF.
+       3100-FETCH-PARA.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF3')
+              INTO(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-ACCOUNT-NO)
+           END-EXEC.
+           MOVE PLF-LOAN-AMT1 TO RLAO.
+           MOVE PLF-LOAN-PAID TO RLPO.
+           MOVE 'Y' TO CA-PAY-SW.
+           MOVE 'ENTER AMOUNT AND PRESS PF5 TO POST' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3200-POST-PARA.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF3')
+              INTO(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-ACCOUNT-NO)
+              UPDATE
+           END-EXEC.
+           IF RPYI > PLF-LOAN-AMT1
+              MOVE 'PAYMENT EXCEEDS OUTSTANDING BALANCE..' TO MSGO
+              PERFORM 1000-SEND-PARA
+           ELSE
+              SUBTRACT RPYI FROM PLF-LOAN-AMT1
+              ADD RPYI TO PLF-LOAN-PAID
+              MOVE 200 TO WS-LEN
+              EXEC CICS REWRITE
+                 DATASET('PLF3')
+                 FROM(WS-CUST-ACC-REC)
+                 LENGTH(WS-LEN)
+              END-EXEC
+              MOVE 'PLF3' TO AUD-FILE-ID
+              MOVE 'R' TO AUD-ACTION
+              PERFORM 9000-AUDIT-PARA
+              MOVE PLF-LOAN-AMT1 TO RLAO
+              MOVE PLF-LOAN-PAID TO RLPO
+              MOVE 'N' TO CA-PAY-SW
+              MOVE 'PAYMENT POSTED..........' TO MSGO
+              PERFORM 1000-SEND-PARA
+           END-IF.
+       0003-GERR-PARA.
+           MOVE 'SOME ERROR.........' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0004-NF-PARA.
+           MOVE 'ACCOUNT NOT FOUND.......' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3900-EXIT-PARA.
+           EXEC CICS SEND
+                MAP('LRP1')
+                MAPSET('PMAP015')
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9000-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO AUD-TIMESTAMP(1:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(3:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO AUD-TIMESTAMP(4:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(6:1).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO AUD-TIMESTAMP(7:4).
+           MOVE CA-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE PLF-ACCOUNT-NO TO AUD-ACCOUNT-NO.
+           EXEC CICS WRITEQ TD
+              QUEUE('AUDLOG')
+              FROM(WS-AUD-REC)
+              LENGTH(WS-AUD-LEN)
+           END-EXEC.
