@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANFILE ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LOANFILE.
+       01 LOANREC.
+           COPY PLF3REC.
+       WORKING-STORAGE SECTION.
+       01 FS1              PIC 9(02) VALUE 0.
+       01 WS-EOF           PIC X(01) VALUE 'N'.
+       01 WS-REC-COUNT     PIC 9(07) VALUE 0.
+       01 WS-OUTSTANDING   PIC 9(07).
+       01 WS-DUE-AMT       PIC 9(09)V99.
+       01 WS-START-INT     PIC 9(08).
+       01 WS-DUE-INT       PIC 9(08).
+       01 WS-DATE-WORK.
+           05 WS-DW-MM     PIC 9(02).
+           05 FILLER       PIC X(01).
+           05 WS-DW-DD     PIC 9(02).
+           05 FILLER       PIC X(01).
+           05 WS-DW-YYYY   PIC 9(04).
+       01 WS-CCYYMMDD      PIC 9(08).
+       01 WS-OUT-DATE      PIC 9(08).
+       01 WS-OUT-DATE-X REDEFINES WS-OUT-DATE.
+           05 WS-OD-YYYY   PIC 9(04).
+           05 WS-OD-MM     PIC 9(02).
+           05 WS-OD-DD     PIC 9(02).
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 200-READ-PARA UNTIL WS-EOF = 'Y'.
+           PERFORM 300-CLOSE-PARA.
+           DISPLAY 'INTACR - ACCOUNTS PROCESSED: ' WS-REC-COUNT.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN I-O LOANFILE.
+           IF FS1 = 00
+               DISPLAY "LOANFILE OPEN SUCCESS"
+           ELSE
+               DISPLAY "LOANFILE OPEN FAILURE" FS1
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       200-READ-PARA.
+           READ LOANFILE NEXT RECORD AT END
+               MOVE 'Y' TO WS-EOF
+           NOT AT END
+               IF PLF-LOAN-AMT1 > 0
+                   PERFORM 210-CALC-PARA
+                   PERFORM 220-REWRITE-PARA
+               END-IF
+           END-READ.
+
+       210-CALC-PARA.
+           IF PLF-DUE-DATE = SPACES
+               MOVE PLF-START-DATE TO WS-DATE-WORK
+           ELSE
+               MOVE PLF-DUE-DATE TO WS-DATE-WORK
+           END-IF.
+           COMPUTE WS-START-INT =
+                 FUNCTION INTEGER-OF-DATE
+                 (WS-DW-YYYY * 10000 + WS-DW-MM * 100 + WS-DW-DD).
+           COMPUTE WS-DUE-INT = WS-START-INT + 30.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DUE-INT) TO WS-OUT-DATE.
+           STRING WS-OD-MM   "/"
+                  WS-OD-DD   "/"
+                  WS-OD-YYYY DELIMITED BY SIZE INTO PLF-DUE-DATE.
+           MOVE PLF-LOAN-AMT1 TO WS-OUTSTANDING.
+           COMPUTE WS-DUE-AMT ROUNDED =
+                 (WS-OUTSTANDING * PLF-INTEREST) / 1200.
+           MOVE WS-DUE-AMT TO PLF-DUE-AMOUNT.
+           ADD 1 TO WS-REC-COUNT.
+
+       220-REWRITE-PARA.
+           REWRITE LOANREC.
+           IF FS1 NOT = 00
+               DISPLAY "LOANFILE REWRITE FAILURE" FS1 " ON "
+                        PLF-ACCOUNT-NO
+           END-IF.
+
+       300-CLOSE-PARA.
+           CLOSE LOANFILE.
+           IF FS1 = 00
+               DISPLAY "LOANFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "LOANFILE CLOSE FAILURE" FS1
+           END-IF.
