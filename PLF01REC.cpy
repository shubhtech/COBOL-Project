@@ -0,0 +1,20 @@
+      *  SHARED PLF01 (CUSTOMER/LOAN-APPLICATION) RECORD LAYOUT --
+      *  COPIED BY CUST, NIKITA AND CLOSACC (ONLINE) AND BY XYZ,
+      *  OVRDUE, ACTSUM, STMT AND ARCHIVE (BATCH) SO THE ONLINE
+      *  RECORD AND THE BATCH EXTRACT CAN NEVER DRIFT APART.
+           05 PLF-CUST-NO               PIC X(10).
+           05 PLF-CUST-NAME             PIC X(15).
+           05 PLF-SAL-DRAWN             PIC 9(06).
+           05 PLF-CUST-ADD              PIC X(15).
+           05 PLF-CUST-PHONE            PIC 9(10).
+           05 PLF-CUST-AGE              PIC 9(02).
+           05 PLF-CUST-STATE            PIC X(10).
+           05 PLF-CUST-CITY             PIC X(10).
+           05 PLF-STU-NAME              PIC X(15).
+           05 PLF-STU-COLLEGE           PIC X(10).
+           05 PLF-PROG-LEVEL            PIC 9(02).
+           05 PLF-DOJ                   PIC X(10).
+           05 PLF-DOE                   PIC X(10).
+           05 PLF-LOAN-AMT              PIC 9(07).
+           05 PLF-STATUS                PIC X(01).
+           05 PLF-BRANCH-CODE           PIC X(04).
