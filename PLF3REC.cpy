@@ -0,0 +1,15 @@
+      *  SHARED PLF3 (LOAN-ACCOUNT) RECORD LAYOUT -- COPIED BY CUST,
+      *  NIKITA, CLOSACC AND LOANPAY (ONLINE) AND BY XYZ, OVRDUE,
+      *  ACTSUM, STMT AND ARCHIVE (BATCH) SO THE ONLINE RECORD AND
+      *  THE BATCH EXTRACT CAN NEVER DRIFT APART.
+           05 PLF-ACCOUNT-NO            PIC X(10).
+           05 PLF-CUST1-NO              PIC X(10).
+           05 PLF-START-DATE            PIC X(10).
+           05 PLF-EXPIRY-DATE           PIC X(10).
+           05 PLF-REW-DATE              PIC X(10).
+           05 PLF-LOAN-AMT1             PIC 9(07).
+           05 PLF-INTEREST              PIC 9(01).
+           05 PLF-DUE-DATE              PIC X(10).
+           05 PLF-LOAN-PAID             PIC 9(07).
+           05 PLF-DUE-AMOUNT            PIC 9(08).
+           05 PLF-BRANCH-CODE1          PIC X(04).
