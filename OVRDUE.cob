@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVRDUE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD OUTFILE.
+       01 OUTREC.
+           05 FILLER              PIC X(08).
+           05 OCUST-NAME      PIC X(20).
+           05 FILLER              PIC X(05).
+           05 OACCOUNT-NO     PIC X(10).
+           05 FILLER              PIC X(10).
+           05 ODUE-DATE       PIC X(10).
+           05 FILLER              PIC X(05).
+           05 OOUTSTANDING    PIC Z(06)9.
+           05 FILLER              PIC X(15).
+       WORKING-STORAGE SECTION.
+       01 FS1            PIC 9(02) VALUE 0.
+       01 FS2            PIC 9(02) VALUE 0.
+       01 FS3            PIC 9(02) VALUE 0.
+       01 WS-EOF         PIC X(01) VALUE 'N'.
+       01 WS-D           PIC X(10) VALUE SPACES.
+       01 WS-T           PIC X(10) VALUE SPACES.
+       01 WS-TODAY       PIC 9(08) VALUE 0.
+       01 WS-DATE-NUM    PIC 9(06) VALUE 0.
+       01 WS-DUE-INT     PIC 9(08) VALUE 0.
+       01 WS-DATE-WORK.
+           05 WS-DW-MM     PIC 9(02).
+           05 FILLER       PIC X(01).
+           05 WS-DW-DD     PIC 9(02).
+           05 FILLER       PIC X(01).
+           05 WS-DW-YYYY   PIC 9(04).
+
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+
+       01 HEADER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(05) VALUE "DATE:".
+           05 DAT1   PIC X(25).
+           05 FILLER PIC X(05) VALUE "TIME:".
+           05 TIM1   PIC X(10).
+           05 FILLER PIC X(25).
+       01 HEADER4.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
+           05 FILLER PIC X(20).
+       01 HEADER5.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "OVERDUE LOAN ACCOUNTS".
+           05 FILLER PIC X(20).
+
+       01 HEADER3.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(12) VALUE "ACCOUNT NO.".
+           05 FILLER PIC X(14).
+           05 FILLER PIC X(14) VALUE "CUSTOMER NAME".
+           05 FILLER PIC X(06).
+           05 FILLER PIC X(10) VALUE "DUE DATE".
+           05 FILLER PIC X(07).
+           05 FILLER PIC X(12) VALUE "OUTSTANDING".
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 300-READ-PARA UNTIL WS-EOF = 'Y'.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       200-HEADER-PARA.
+           ACCEPT WS-D    FROM DATE.
+           ACCEPT WS-T    FROM TIME.
+           MOVE WS-D(5:2) TO DAT1(1:2).
+           MOVE "/"       TO DAT1(3:1).
+           MOVE WS-D(3:2) TO DAT1(4:2).
+           MOVE "/"       TO DAT1(6:1).
+           MOVE WS-D(1:2) TO DAT1(7:2).
+           MOVE WS-T(1:2) TO TIM1(1:2).
+           MOVE "/"       TO TIM1(3:1).
+           MOVE WS-T(3:2) TO TIM1(4:2).
+           MOVE "/"       TO TIM1(6:1).
+           MOVE WS-T(5:2) TO TIM1(7:2).
+           MOVE WS-D(1:6) TO WS-DATE-NUM.
+           COMPUTE WS-TODAY = 20000000 + WS-DATE-NUM.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER4.
+           WRITE OUTREC FROM HEADER5.
+           WRITE OUTREC FROM HEADER2.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER3.
+           WRITE OUTREC FROM HEADER1.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00
+                   IF PLF-DUE-DATE NOT = SPACES
+                       AND PLF-LOAN-AMT1 > 0
+                       MOVE PLF-DUE-DATE TO WS-DATE-WORK
+                       COMPUTE WS-DUE-INT =
+                             WS-DW-YYYY * 10000 + WS-DW-MM * 100
+                             + WS-DW-DD
+                       IF WS-DUE-INT < WS-TODAY
+                           MOVE LOW-VALUES TO OUTREC
+                           MOVE PLF-ACCOUNT-NO TO OACCOUNT-NO
+                           MOVE PLF-CUST-NAME  TO OCUST-NAME
+                           MOVE PLF-DUE-DATE   TO ODUE-DATE
+                           MOVE PLF-LOAN-AMT1 TO OOUTSTANDING
+                           WRITE OUTREC
+                       END-IF
+                   END-IF
+               END-IF
+           END-READ.
+
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
