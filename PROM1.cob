@@ -12,11 +12,17 @@ DAT1     DFHMDF POS=(01,66),LENGTH=10,ATTRB=PROT
                INITIAL='1.NEW ACCOUNT SCREEN'
          DFHMDF POS=(8,20),LENGTH=40,ATTRB=(PROT,BRT),                 *
                INITIAL='2.ACCOUNT SUMMARY'
-         DFHMDF POS=(11,15),LENGTH=30,ATTRB=(PROT,BRT),                *
+         DFHMDF POS=(9,20),LENGTH=40,ATTRB=(PROT,BRT),                 *
+               INITIAL='3.LOAN REPAYMENT'
+         DFHMDF POS=(10,20),LENGTH=40,ATTRB=(PROT,BRT),                *
+               INITIAL='4.CLOSE ACCOUNT'
+         DFHMDF POS=(11,20),LENGTH=40,ATTRB=(PROT,BRT),                *
+               INITIAL='5.FORECLOSE LOAN'
+         DFHMDF POS=(13,15),LENGTH=30,ATTRB=(PROT,BRT),                *
                INITIAL='ENTER YOUR CHOICE_'
-CHOICE   DFHMDF POS=(11,46),LENGTH=01,ATTRB=(UNPROT,IC),               *
+CHOICE   DFHMDF POS=(13,46),LENGTH=01,ATTRB=(UNPROT,IC),               *
                PICIN='X(01)',PICOUT='X(01)'
-         DFHMDF POS=(11,48),LENGTH=1,ATTRB=PROT 
+         DFHMDF POS=(13,48),LENGTH=1,ATTRB=PROT
          DFHMDF POS=(18,20),LENGTH=05,ATTRB=PROT,                      *
                INITIAL='MSG:'
 MSG      DFHMDF POS=(18,25),LENGTH=40,ATTRB=PROT
