@@ -1,159 +1,500 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUST.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-CUST-REC.
-           05 WS-CUST-NO PIC X(10).
-           05 WS-CUST-NAME PIC X(15).
-           05 WS-SAL-DRAWN  PIC 9(06).
-           05 WS-CUST-ADD  PIC X(15).
-           05 WS-CUST-PHONE  PIC 9(10).
-           05 WS-CUST-AGE  PIC 9(02).
-           05 WS-CUST-STATE  PIC X(10).
-           05 WS-CUST-CITY   PIC X(10).
-           05 WS-STU-NAME   PIC X(15).
-           05 WS-STU-COLLEGE   PIC X(10).
-           05 WS-PROG-LEVEL   PIC 9(02).
-           05 WS-DOJ      PIC X(10).
-           05 WS-DOE      PIC X(10).
-           05 WS-LOAN-AMT   PIC 9(07).
-           05 WS-STATUS      PIC X(01).
-              COPY PMAP012.
-              COPY DFHAID.
-       77 WS-COMM         PIC X(04).
-       77 WS-LEN          PIC S9(04) COMP.
-       77 WS-DAT          PIC X(10).
-       01 WS-CUST-ACC-REC.
-           05 WS-ACCOUNT-NO PIC X(10).
-           05 WS-CUST1-NO PIC X(10).
-           05 WS-START-DATE  PIC X(10).
-           05 WS-EXPIRY-DATE  PIC X(10).
-           05 WS-REW-DATE  PIC X(10).
-           05 WS-LOAN-AMT1  PIC 9(07).
-           05 WS-INTEREST  PIC 9(01).
-           05 WS-DUE-DATE   PIC X(10).
-           05 WS-LOAN-PAID   PIC 9(07).
-           05 WS-DUE-AMOUNT   PIC 9(08).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           EXEC CICS HANDLE CONDITION
-                MAPFAIL(0001-MF-PARA)
-                DUPREC(0002-DP-PARA)
-                ERROR(0003-GERR-PARA)
-           END-EXEC.
-           IF EIBCALEN = 0
-             MOVE LOW-VALUES TO SBI1I, SBI1O
-             PERFORM 1000-SEND-PARA
-           ELSE
-             PERFORM 2000-RECEIVE-PARA
-             PERFORM 3000-KEY-CHECK-PARA
-           END-IF.
-       1000-SEND-PARA.
-           MOVE FUNCTION CURRENT-DATE(5:2) TO DAT2I(1:2).
-           MOVE "/"                        TO DAT2I(3:2).
-           MOVE FUNCTION CURRENT-DATE(7:2) TO DAT2I(4:2).
-           MOVE "/"                        TO DAT2I(6:2).
-           MOVE FUNCTION CURRENT-DATE(1:4) TO DAT2I(7:4).
-           MOVE DAT2I TO WS-DAT.
-           MOVE WS-DAT TO DAT2O.
-           EXEC CICS SEND
-                MAP('SBI1')
-                MAPSET('PMAP012')
-                ERASE
-           END-EXEC.
-           MOVE 3 TO WS-LEN.
-           EXEC CICS RETURN
-                TRANSID('P013')
-                COMMAREA(WS-COMM)
-                LENGTH(WS-LEN)
-           END-EXEC.
-       2000-RECEIVE-PARA.
-           EXEC CICS RECEIVE
-                MAP('SBI1')
-                MAPSET('PMAP012')
-                END-EXEC.
-       3000-KEY-CHECK-PARA.
-           IF EIBAID = DFHPF2
-                   PERFORM 3100-WRT-PARA
-                   PERFORM 3100-WRT1-PARA
-           ELSE IF EIBAID = DFHPF3
-                   MOVE 0 TO WS-LEN
-                   EXEC CICS XCTL
-                      PROGRAM('PPGM011')
-                      COMMAREA(WS-COMM)
-                      LENGTH(WS-LEN)
-                   END-EXEC
-                   MOVE 'PGM OVER...PRESS PAUSE KEY...' TO MSGO
-                   PERFORM 3200-EXIT-PARA
-           ELSE IF EIBAID = DFHPF1
-                   MOVE 'HELP OPTIONS..' TO MSGO
-           ELSE IF EIBAID = DFHPF12
-                   MOVE 'VALUES ARE ERASED .......' TO MSGO
-                   PERFORM 3400-ERASE-PARA
-                ELSE
-                   MOVE 'INVALID KEY...........' TO MSGO
-                   PERFORM 3200-EXIT-PARA
-                END-IF
-           END-IF.
-       3100-WRT-PARA.
-           MOVE CUSTI TO WS-CUST-NO.
-           MOVE NAMEI TO WS-CUST-NAME.
-           MOVE SALARYI TO WS-SAL-DRAWN.
-           MOVE ADDI TO WS-CUST-ADD.
-           MOVE PHONEI TO WS-CUST-PHONE.
-           MOVE AGEI TO WS-CUST-AGE.
-           MOVE STATEI TO WS-CUST-STATE.
-           MOVE CITYI TO WS-CUST-CITY.
-           MOVE STUI TO WS-STU-NAME.
-           MOVE COLI TO WS-STU-COLLEGE.
-           MOVE PROGI TO WS-PROG-LEVEL.
-           MOVE DOJI TO WS-DOJ.
-           MOVE DOEI  TO WS-DOE.
-           MOVE LOANI TO WS-LOAN-AMT.
-           MOVE 200 TO WS-LEN.
-           EXEC CICS WRITE
-              DATASET('PLF01')
-              FROM(WS-CUST-REC)
-              LENGTH(WS-LEN)
-              RIDFLD(WS-CUST-NO)
-           END-EXEC.
-       3100-WRT1-PARA.
-           MOVE CUSTI TO WS-ACCOUNT-NO.
-           MOVE CUSTI TO WS-CUST1-NO.
-           MOVE DOJI TO WS-START-DATE.
-           MOVE DOEI  TO WS-EXPIRY-DATE.
-           MOVE LOANI TO WS-LOAN-AMT1.
-           MOVE 200 TO WS-LEN.
-           EXEC CICS WRITE
-              DATASET('PLF3')
-              FROM(WS-CUST-ACC-REC)
-              LENGTH(WS-LEN)
-              RIDFLD(WS-ACCOUNT-NO)
-           END-EXEC.
-           MOVE 'WRITE OVER..............' TO MSGO.
-           PERFORM 1000-SEND-PARA.
-       0001-MF-PARA.
-           MOVE 'MAP FAIL ERROR' TO MSGO.
-           PERFORM 1000-SEND-PARA.
-       0002-DP-PARA.
-           MOVE 'DUPLICATE RECORD.......' TO MSGO.
-           PERFORM 1000-SEND-PARA.
-       0003-GERR-PARA.
-           MOVE 'SOME ERROR.........' TO MSGO.
-           PERFORM 1000-SEND-PARA.
-       3400-ERASE-PARA.
-           EXEC CICS SEND
-                MAP('SBI1')
-                MAPSET('PMAP012')
-                ERASE
-           END-EXEC.
-           EXEC CICS RETURN
-           END-EXEC.
-       3200-EXIT-PARA.
-           EXEC CICS SEND
-                MAP('SBI1')
-                MAPSET('PMAP012')
-           END-EXEC.
-           EXEC CICS RETURN
-           END-EXEC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-REC.
+              COPY PLF01REC.
+              COPY PMAP012.
+              COPY DFHAID.
+              COPY CPCOMM.
+       77 WS-LEN          PIC S9(04) COMP.
+       77 WS-DAT          PIC X(10).
+       77 WS-REJECT-SW    PIC X(01) VALUE 'N'.
+       77 WS-LOAN-SAL-RATIO PIC 9(02) VALUE 10.
+       77 WS-MIN-AGE      PIC 9(02) VALUE 18.
+       77 WS-MAX-LOAN     PIC 9(09).
+       77 WS-REJECT-MSG   PIC X(45) VALUE SPACES.
+       77 WS-PHONE-WORK   PIC X(10).
+       77 WS-PHONE-DIGIT  PIC X(01).
+       77 WS-PHONE-TALLY  PIC 9(02) VALUE 0.
+       01 WS-DOJ-WORK.
+           05 WS-DOJ-MM       PIC 9(02).
+           05 FILLER          PIC X(01).
+           05 WS-DOJ-DD       PIC 9(02).
+           05 FILLER          PIC X(01).
+           05 WS-DOJ-YYYY     PIC 9(04).
+       01 WS-DOE-WORK.
+           05 WS-DOE-MM       PIC 9(02).
+           05 FILLER          PIC X(01).
+           05 WS-DOE-DD       PIC 9(02).
+           05 FILLER          PIC X(01).
+           05 WS-DOE-YYYY     PIC 9(04).
+       77 WS-DOJ-INT      PIC 9(08).
+       77 WS-DOE-INT      PIC 9(08).
+       77 WS-SC-LEN       PIC S9(04) COMP VALUE 21.
+       77 WS-SC-RESP      PIC S9(08) COMP.
+       01 WS-SC-KEY.
+           05 WS-SC-STATE     PIC X(10).
+           05 WS-SC-CITY      PIC X(10).
+       01 WS-SC-LOOKUP-REC.
+           05 WS-SC-LOOKUP-STATE PIC X(10).
+           05 WS-SC-LOOKUP-CITY  PIC X(10).
+           05 WS-SC-VALID-FLAG   PIC X(01).
+               88 SC-VALID              VALUE 'Y'.
+       01 WS-GUAR-REC.
+           05 GR-ACCOUNT-NO   PIC X(10).
+           05 GR-NAME         PIC X(20).
+           05 GR-ADDRESS      PIC X(25).
+           05 GR-PHONE        PIC 9(10).
+           05 GR-RELATION     PIC X(10).
+       01 WS-CUST-ACC-REC.
+              COPY PLF3REC.
+       01 WS-AUD-REC.
+              COPY AUDREC.
+       77 WS-AUD-LEN      PIC S9(04) COMP VALUE 31.
+       01 WS-NOTIF-REC.
+              COPY NOTIFREC.
+       77 WS-NOTIF-LEN    PIC S9(04) COMP VALUE 42.
+       LINKAGE SECTION.
+       COPY CPCOMM REPLACING ==WS-COMMAREA== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(0001-MF-PARA)
+                DUPREC(0002-DP-PARA)
+                ERROR(0003-GERR-PARA)
+                NOTFND(0004-NF-PARA)
+           END-EXEC.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF.
+           IF EIBCALEN = 0 OR CA-MODE-XCTL
+             MOVE LOW-VALUES TO SBI1I, SBI1O
+             MOVE 'N' TO CA-GUAR-SW
+             PERFORM 1000-SEND-PARA
+           ELSE IF CA-GUAR-MODE
+             PERFORM 2100-RECEIVE-GUAR-PARA
+             PERFORM 3600-GUAR-KEY-PARA
+           ELSE
+             PERFORM 2000-RECEIVE-PARA
+             PERFORM 3000-KEY-CHECK-PARA
+           END-IF
+           END-IF.
+       1000-SEND-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO DAT2I(1:2).
+           MOVE "/"                        TO DAT2I(3:2).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO DAT2I(4:2).
+           MOVE "/"                        TO DAT2I(6:2).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DAT2I(7:4).
+           MOVE DAT2I TO WS-DAT.
+           MOVE WS-DAT TO DAT2O.
+           EXEC CICS SEND
+                MAP('SBI1')
+                MAPSET('PMAP012')
+                ERASE
+           END-EXEC.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P013')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       1050-SEND-GUAR-PARA.
+           MOVE PLF-ACCOUNT-NO TO CA-CUST-NO.
+           MOVE PLF-ACCOUNT-NO TO GACCO.
+           MOVE 'ENTER GUARANTOR DETAILS AND PRESS PF2 TO SAVE' TO GMSGO.
+           EXEC CICS SEND
+                MAP('SBI1G')
+                MAPSET('PMAP012')
+                ERASE
+           END-EXEC.
+           MOVE 'Y' TO CA-GUAR-SW.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P013')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       2000-RECEIVE-PARA.
+           EXEC CICS RECEIVE
+                MAP('SBI1')
+                MAPSET('PMAP012')
+                END-EXEC.
+       2100-RECEIVE-GUAR-PARA.
+           EXEC CICS RECEIVE
+                MAP('SBI1G')
+                MAPSET('PMAP012')
+           END-EXEC.
+       3000-KEY-CHECK-PARA.
+           IF EIBAID = DFHPF2
+                   PERFORM 3100-WRT-PARA
+                   PERFORM 3100-WRT1-PARA
+           ELSE IF EIBAID = DFHPF3
+                   MOVE CUSTI TO CA-CUST-NO
+                   MOVE 'X' TO CA-MODE
+                   MOVE LENGTH OF WS-COMMAREA TO WS-LEN
+                   EXEC CICS XCTL
+                      PROGRAM('PPGM011')
+                      COMMAREA(WS-COMMAREA)
+                      LENGTH(WS-LEN)
+                   END-EXEC
+                   MOVE 'PGM OVER...PRESS PAUSE KEY...' TO MSGO
+                   PERFORM 3200-EXIT-PARA
+           ELSE IF EIBAID = DFHPF1
+                   MOVE 'HELP OPTIONS..' TO MSGO
+           ELSE IF EIBAID = DFHPF4
+                   PERFORM 3500-UPD-PARA
+           ELSE IF EIBAID = DFHPF12
+                   MOVE 'VALUES ARE ERASED .......' TO MSGO
+                   PERFORM 3400-ERASE-PARA
+                ELSE
+                   MOVE 'INVALID KEY...........' TO MSGO
+                   PERFORM 3200-EXIT-PARA
+                END-IF
+           END-IF
+           END-IF.
+       3100-WRT-PARA.
+           MOVE CUSTI TO PLF-CUST-NO.
+           IF CA-UPDATE-MODE
+              MOVE 200 TO WS-LEN
+              EXEC CICS READ
+                 DATASET('PLF01')
+                 INTO(WS-CUST-REC)
+                 LENGTH(WS-LEN)
+                 RIDFLD(PLF-CUST-NO)
+                 UPDATE
+              END-EXEC
+           END-IF.
+           MOVE CUSTI TO PLF-CUST-NO.
+           MOVE NAMEI TO PLF-CUST-NAME.
+           MOVE SALARYI TO PLF-SAL-DRAWN.
+           MOVE ADDI TO PLF-CUST-ADD.
+           MOVE PHONEI TO PLF-CUST-PHONE.
+           MOVE AGEI TO PLF-CUST-AGE.
+           MOVE STATEI TO PLF-CUST-STATE.
+           MOVE CITYI TO PLF-CUST-CITY.
+           MOVE STUI TO PLF-STU-NAME.
+           MOVE COLI TO PLF-STU-COLLEGE.
+           MOVE PROGI TO PLF-PROG-LEVEL.
+           MOVE DOJI TO PLF-DOJ.
+           MOVE DOEI  TO PLF-DOE.
+           MOVE LOANI TO PLF-LOAN-AMT.
+           MOVE BRNI TO PLF-BRANCH-CODE.
+           MOVE 'N' TO WS-REJECT-SW.
+           PERFORM 3050-EDIT-PARA.
+           IF WS-REJECT-SW = 'Y'
+              CONTINUE
+           ELSE
+           IF PLF-CUST-AGE < WS-MIN-AGE
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'APPLICANT DOES NOT MEET MINIMUM AGE' TO
+                 WS-REJECT-MSG
+           ELSE
+           MOVE PLF-CUST-STATE TO WS-SC-STATE.
+           MOVE PLF-CUST-CITY  TO WS-SC-CITY.
+           EXEC CICS IGNORE CONDITION NOTFND END-EXEC.
+           EXEC CICS READ
+              DATASET('STCTLK')
+              INTO(WS-SC-LOOKUP-REC)
+              LENGTH(WS-SC-LEN)
+              RIDFLD(WS-SC-KEY)
+              RESP(WS-SC-RESP)
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                NOTFND(0004-NF-PARA)
+           END-EXEC.
+           IF WS-SC-RESP NOT = DFHRESP(NORMAL) OR NOT SC-VALID
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'INVALID STATE/CITY - CHECK LOOKUP TABLE' TO
+                 WS-REJECT-MSG
+           ELSE
+           COMPUTE WS-MAX-LOAN = PLF-SAL-DRAWN * WS-LOAN-SAL-RATIO.
+           IF PLF-LOAN-AMT > WS-MAX-LOAN
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'LOAN EXCEEDS PERMITTED MULTIPLE OF SALARY' TO
+                 WS-REJECT-MSG
+           ELSE
+           MOVE 200 TO WS-LEN
+           IF CA-UPDATE-MODE
+              EXEC CICS REWRITE
+                 DATASET('PLF01')
+                 FROM(WS-CUST-REC)
+                 LENGTH(WS-LEN)
+              END-EXEC
+              MOVE 'PLF01' TO AUD-FILE-ID
+              MOVE 'R' TO AUD-ACTION
+              PERFORM 9000-AUDIT-PARA
+           ELSE
+              EXEC CICS WRITE
+                 DATASET('PLF01')
+                 FROM(WS-CUST-REC)
+                 LENGTH(WS-LEN)
+                 RIDFLD(PLF-CUST-NO)
+              END-EXEC
+              MOVE 'PLF01' TO AUD-FILE-ID
+              MOVE 'W' TO AUD-ACTION
+              PERFORM 9000-AUDIT-PARA
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+       3050-EDIT-PARA.
+           MOVE PHONEI TO WS-PHONE-WORK.
+           MOVE WS-PHONE-WORK(1:1) TO WS-PHONE-DIGIT.
+           MOVE 0 TO WS-PHONE-TALLY.
+           INSPECT WS-PHONE-WORK TALLYING WS-PHONE-TALLY
+              FOR ALL WS-PHONE-DIGIT.
+           IF WS-PHONE-TALLY = 10
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'PHONE NUMBER CANNOT BE ALL REPEATED DIGITS' TO
+                 WS-REJECT-MSG
+           ELSE IF WS-PHONE-WORK(1:1) < '6'
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'PHONE NUMBER MUST START WITH A VALID STD DIGIT'
+                 TO WS-REJECT-MSG
+           ELSE IF DOJI(1:2) NOT NUMERIC OR DOJI(4:2) NOT NUMERIC
+              OR DOJI(7:4) NOT NUMERIC OR DOJI(3:1) NOT = '/'
+              OR DOJI(6:1) NOT = '/'
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'DATE OF JOIN IS NOT A VALID MM/DD/YYYY DATE' TO
+                 WS-REJECT-MSG
+           ELSE IF DOEI(1:2) NOT NUMERIC OR DOEI(4:2) NOT NUMERIC
+              OR DOEI(7:4) NOT NUMERIC OR DOEI(3:1) NOT = '/'
+              OR DOEI(6:1) NOT = '/'
+              MOVE 'Y' TO WS-REJECT-SW
+              MOVE 'DATE OF EXPIRY IS NOT A VALID MM/DD/YYYY DATE'
+                 TO WS-REJECT-MSG
+           ELSE
+              MOVE DOJI TO WS-DOJ-WORK
+              MOVE DOEI TO WS-DOE-WORK
+              COMPUTE WS-DOJ-INT = WS-DOJ-YYYY * 10000
+                    + WS-DOJ-MM * 100 + WS-DOJ-DD
+              COMPUTE WS-DOE-INT = WS-DOE-YYYY * 10000
+                    + WS-DOE-MM * 100 + WS-DOE-DD
+              IF WS-DOE-INT NOT > WS-DOJ-INT
+                 MOVE 'Y' TO WS-REJECT-SW
+                 MOVE 'EXPIRY DATE MUST BE AFTER JOIN DATE' TO
+                    WS-REJECT-MSG
+              END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+       3100-WRT1-PARA.
+           IF WS-REJECT-SW = 'Y'
+              MOVE WS-REJECT-MSG TO MSGO
+              MOVE 'N' TO WS-REJECT-SW
+              MOVE '06' TO CA-RETURN-CODE
+              PERFORM 1000-SEND-PARA
+           ELSE
+           MOVE CUSTI TO PLF-ACCOUNT-NO
+           IF CA-UPDATE-MODE
+              MOVE 200 TO WS-LEN
+              EXEC CICS READ
+                 DATASET('PLF3')
+                 INTO(WS-CUST-ACC-REC)
+                 LENGTH(WS-LEN)
+                 RIDFLD(PLF-ACCOUNT-NO)
+                 UPDATE
+              END-EXEC
+           END-IF
+           MOVE CUSTI TO PLF-ACCOUNT-NO
+           MOVE CUSTI TO PLF-CUST1-NO
+           MOVE DOJI TO PLF-START-DATE
+           MOVE DOEI  TO PLF-EXPIRY-DATE
+           MOVE LOANI TO PLF-LOAN-AMT1
+           MOVE BRNI TO PLF-BRANCH-CODE1
+           PERFORM 3150-RATE-PARA
+           MOVE 200 TO WS-LEN
+           IF CA-UPDATE-MODE
+              EXEC CICS REWRITE
+                 DATASET('PLF3')
+                 FROM(WS-CUST-ACC-REC)
+                 LENGTH(WS-LEN)
+              END-EXEC
+              MOVE 'PLF3' TO AUD-FILE-ID
+              MOVE 'R' TO AUD-ACTION
+              PERFORM 9000-AUDIT-PARA
+              MOVE 'RECORD UPDATED..........' TO MSGO
+              MOVE 'N' TO CA-UPD-SW
+              PERFORM 1000-SEND-PARA
+           ELSE
+              EXEC CICS WRITE
+                 DATASET('PLF3')
+                 FROM(WS-CUST-ACC-REC)
+                 LENGTH(WS-LEN)
+                 RIDFLD(PLF-ACCOUNT-NO)
+              END-EXEC
+              MOVE 'PLF3' TO AUD-FILE-ID
+              MOVE 'W' TO AUD-ACTION
+              PERFORM 9000-AUDIT-PARA
+              PERFORM 9100-NOTIFY-PARA
+              MOVE 'WRITE OVER..............' TO MSGO
+              PERFORM 1050-SEND-GUAR-PARA
+           END-IF
+           END-IF.
+       3150-RATE-PARA.
+           IF PLF-LOAN-AMT1 <= 0100000
+              MOVE 5 TO PLF-INTEREST
+           ELSE IF PLF-LOAN-AMT1 <= 0500000
+              MOVE 7 TO PLF-INTEREST
+           ELSE
+              MOVE 9 TO PLF-INTEREST
+           END-IF
+           END-IF.
+           IF PLF-PROG-LEVEL > 02 AND PLF-INTEREST > 5
+              SUBTRACT 1 FROM PLF-INTEREST
+           END-IF.
+       3500-UPD-PARA.
+           MOVE CUSTI TO PLF-CUST-NO.
+           MOVE CUSTI TO PLF-ACCOUNT-NO.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF01')
+              INTO(WS-CUST-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-CUST-NO)
+              UPDATE
+           END-EXEC.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF3')
+              INTO(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-ACCOUNT-NO)
+              UPDATE
+           END-EXEC.
+           MOVE PLF-CUST-NO     TO CUSTO.
+           MOVE PLF-CUST-NAME   TO NAMEO.
+           MOVE PLF-SAL-DRAWN   TO SALARYO.
+           MOVE PLF-CUST-ADD    TO ADDO.
+           MOVE PLF-CUST-PHONE  TO PHONEO.
+           MOVE PLF-CUST-AGE    TO AGEO.
+           MOVE PLF-CUST-STATE  TO STATEO.
+           MOVE PLF-CUST-CITY   TO CITYO.
+           MOVE PLF-STU-NAME    TO STUO.
+           MOVE PLF-STU-COLLEGE TO COLO.
+           MOVE PLF-PROG-LEVEL  TO PROGO.
+           MOVE PLF-DOJ         TO DOJO.
+           MOVE PLF-DOE         TO DOEO.
+           MOVE PLF-LOAN-AMT    TO LOANO.
+           MOVE PLF-BRANCH-CODE TO BRNO.
+           MOVE 'Y' TO CA-UPD-SW.
+           MOVE 'RECORD LOADED - AMEND AND PRESS PF2' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3600-GUAR-KEY-PARA.
+           IF EIBAID = DFHPF2
+              PERFORM 3700-WRT-GUAR-PARA
+           ELSE IF EIBAID = DFHPF3
+              MOVE 'N' TO CA-GUAR-SW
+              MOVE 'GUARANTOR ENTRY SKIPPED.......' TO MSGO
+              PERFORM 1000-SEND-PARA
+           ELSE
+              MOVE 'PF2=SAVE PF3=SKIP' TO GMSGO
+              PERFORM 3750-RESEND-GUAR-PARA
+           END-IF
+           END-IF.
+       3700-WRT-GUAR-PARA.
+           MOVE CA-CUST-NO TO GR-ACCOUNT-NO.
+           MOVE GNAMI TO GR-NAME.
+           MOVE GADDI TO GR-ADDRESS.
+           MOVE GPHNI TO GR-PHONE.
+           MOVE GRELI TO GR-RELATION.
+           MOVE 75 TO WS-LEN.
+           EXEC CICS WRITE
+              DATASET('PLF4')
+              FROM(WS-GUAR-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(GR-ACCOUNT-NO)
+           END-EXEC.
+           MOVE 'N' TO CA-GUAR-SW.
+           MOVE 'GUARANTOR DETAILS SAVED.......' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3750-RESEND-GUAR-PARA.
+           EXEC CICS SEND
+                MAP('SBI1G')
+                MAPSET('PMAP012')
+           END-EXEC.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P013')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       0001-MF-PARA.
+           MOVE 'MAP FAIL ERROR' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0002-DP-PARA.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF01')
+              INTO(WS-CUST-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-CUST-NO)
+           END-EXEC.
+           MOVE PLF-CUST-NO     TO CUSTO.
+           MOVE PLF-CUST-NAME   TO NAMEO.
+           MOVE PLF-SAL-DRAWN   TO SALARYO.
+           MOVE PLF-CUST-ADD    TO ADDO.
+           MOVE PLF-CUST-PHONE  TO PHONEO.
+           MOVE PLF-CUST-AGE    TO AGEO.
+           MOVE PLF-CUST-STATE  TO STATEO.
+           MOVE PLF-CUST-CITY   TO CITYO.
+           MOVE PLF-STU-NAME    TO STUO.
+           MOVE PLF-STU-COLLEGE TO COLO.
+           MOVE PLF-PROG-LEVEL  TO PROGO.
+           MOVE PLF-DOJ         TO DOJO.
+           MOVE PLF-DOE         TO DOEO.
+           MOVE PLF-LOAN-AMT    TO LOANO.
+           MOVE PLF-BRANCH-CODE TO BRNO.
+           MOVE 'DUPLICATE RECORD - EXISTING DATA SHOWN BELOW' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0003-GERR-PARA.
+           MOVE 'SOME ERROR.........' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0004-NF-PARA.
+           MOVE 'RECORD NOT FOUND.......' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3400-ERASE-PARA.
+           EXEC CICS SEND
+                MAP('SBI1')
+                MAPSET('PMAP012')
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       3200-EXIT-PARA.
+           EXEC CICS SEND
+                MAP('SBI1')
+                MAPSET('PMAP012')
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9000-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO AUD-TIMESTAMP(1:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(3:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO AUD-TIMESTAMP(4:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(6:1).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO AUD-TIMESTAMP(7:4).
+           MOVE CA-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE PLF-CUST-NO TO AUD-ACCOUNT-NO.
+           EXEC CICS WRITEQ TD
+              QUEUE('AUDLOG')
+              FROM(WS-AUD-REC)
+              LENGTH(WS-AUD-LEN)
+           END-EXEC.
+       9100-NOTIFY-PARA.
+           MOVE PLF-ACCOUNT-NO TO NOTIF-ACCOUNT-NO.
+           MOVE PLF-CUST-NAME  TO NOTIF-CUST-NAME.
+           MOVE PLF-CUST-PHONE TO NOTIF-PHONE.
+           MOVE PLF-LOAN-AMT1  TO NOTIF-LOAN-AMT.
+           EXEC CICS WRITEQ TD
+              QUEUE('NOTIFQ')
+              FROM(WS-NOTIF-REC)
+              LENGTH(WS-NOTIF-LEN)
+           END-EXEC.
 
\ No newline at end of file
