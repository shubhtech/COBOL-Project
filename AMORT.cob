@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD OUTFILE.
+       01 OUTREC                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FS1               PIC 9(02) VALUE 0.
+       01 FS2               PIC 9(02) VALUE 0.
+       01 FS3               PIC 9(02) VALUE 0.
+       01 WS-EOF            PIC X(01) VALUE 'N'.
+       01 WS-D              PIC X(10) VALUE SPACES.
+       01 WS-T              PIC X(10) VALUE SPACES.
+       01 WS-TARGET-ACCT    PIC X(10) VALUE SPACES.
+       01 WS-FOUND-SW       PIC X(01) VALUE 'N'.
+
+       01 WS-SDATE-WORK.
+           05 WS-SD-MM      PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 WS-SD-DD      PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 WS-SD-YYYY    PIC 9(04).
+       01 WS-EDATE-WORK.
+           05 WS-ED-MM      PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 WS-ED-DD      PIC 9(02).
+           05 FILLER        PIC X(01).
+           05 WS-ED-YYYY    PIC 9(04).
+
+       01 WS-MONTHS         PIC 9(03) VALUE 0.
+       01 WS-MONTH-NO       PIC 9(03) VALUE 0.
+       01 WS-TOT-INTEREST   PIC 9(08) VALUE 0.
+       01 WS-MONTHLY-PRIN   PIC 9(07) VALUE 0.
+       01 WS-MONTHLY-INT    PIC 9(07) VALUE 0.
+       01 WS-EMI            PIC 9(07) VALUE 0.
+       01 WS-BALANCE        PIC 9(08) VALUE 0.
+
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+
+       01 HEADER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(05) VALUE "DATE:".
+           05 DAT1   PIC X(25).
+           05 FILLER PIC X(05) VALUE "TIME:".
+           05 TIM1   PIC X(10).
+           05 FILLER PIC X(25).
+       01 HEADER4.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
+           05 FILLER PIC X(20).
+       01 HEADER5.
+           05 FILLER PIC X(16).
+           05 FILLER PIC X(48) VALUE
+              "LOAN AMORTIZATION / REPAYMENT SCHEDULE".
+           05 FILLER PIC X(16).
+
+       01 DETAIL1.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "ACCOUNT NO.  :".
+           05 DACCOUNT-NO   PIC X(10).
+           05 FILLER PIC X(51).
+       01 DETAIL2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "CUSTOMER NAME:".
+           05 DCUST-NAME    PIC X(20).
+           05 FILLER PIC X(41).
+       01 DETAIL3.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "LOAN AMOUNT  :".
+           05 DLOAN-AMT     PIC Z(06)9.
+           05 FILLER PIC X(54).
+       01 DETAIL4.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "INTEREST RATE:".
+           05 DINTEREST     PIC Z9.
+           05 FILLER PIC X(59).
+       01 DETAIL5.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(14) VALUE "TENURE MONTHS:".
+           05 DMONTHS       PIC ZZ9.
+           05 FILLER PIC X(58).
+
+       01 SCHED-HEADER.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(06) VALUE "MONTH".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(09) VALUE "PRINCIPAL".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(08) VALUE "INTEREST".
+           05 FILLER PIC X(06).
+           05 FILLER PIC X(03) VALUE "EMI".
+           05 FILLER PIC X(07).
+           05 FILLER PIC X(07) VALUE "BALANCE".
+       01 SCHED-LINE.
+           05 FILLER PIC X(05).
+           05 SMONTH-NO     PIC ZZ9.
+           05 FILLER PIC X(08).
+           05 SPRINCIPAL    PIC Z(06)9.
+           05 FILLER PIC X(04).
+           05 SINTEREST     PIC Z(06)9.
+           05 FILLER PIC X(03).
+           05 SEMI          PIC Z(06)9.
+           05 FILLER PIC X(03).
+           05 SBALANCE      PIC Z(07)9.
+       01 NOTFOUND-LINE.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(42) VALUE
+              "NO ACCOUNT FOUND FOR THE REQUESTED NUMBER".
+           05 FILLER PIC X(33).
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 150-PARM-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 300-READ-PARA
+              UNTIL WS-EOF = 'Y' OR WS-FOUND-SW = 'Y'.
+           PERFORM 350-NOTFOUND-PARA.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       150-PARM-PARA.
+           ACCEPT WS-TARGET-ACCT FROM SYSIN.
+
+       200-HEADER-PARA.
+           ACCEPT WS-D    FROM DATE.
+           ACCEPT WS-T    FROM TIME.
+           MOVE WS-D(5:2) TO DAT1(1:2).
+           MOVE "/"       TO DAT1(3:1).
+           MOVE WS-D(3:2) TO DAT1(4:2).
+           MOVE "/"       TO DAT1(6:1).
+           MOVE WS-D(1:2) TO DAT1(7:2).
+           MOVE WS-T(1:2) TO TIM1(1:2).
+           MOVE "/"       TO TIM1(3:1).
+           MOVE WS-T(3:2) TO TIM1(4:2).
+           MOVE "/"       TO TIM1(6:1).
+           MOVE WS-T(5:2) TO TIM1(7:2).
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER4.
+           WRITE OUTREC FROM HEADER5.
+           WRITE OUTREC FROM HEADER2.
+           WRITE OUTREC FROM HEADER1.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00 AND PLF-ACCOUNT-NO = WS-TARGET-ACCT
+                   MOVE 'Y' TO WS-FOUND-SW
+                   PERFORM 310-SCHEDULE-INIT-PARA
+               END-IF
+           END-READ.
+
+       310-SCHEDULE-INIT-PARA.
+           MOVE PLF-ACCOUNT-NO   TO DACCOUNT-NO.
+           MOVE PLF-CUST-NAME    TO DCUST-NAME.
+           MOVE PLF-LOAN-AMT1    TO DLOAN-AMT.
+           MOVE PLF-INTEREST     TO DINTEREST.
+           MOVE PLF-START-DATE   TO WS-SDATE-WORK.
+           MOVE PLF-EXPIRY-DATE  TO WS-EDATE-WORK.
+           COMPUTE WS-MONTHS =
+                 (WS-ED-YYYY - WS-SD-YYYY) * 12
+                 + (WS-ED-MM - WS-SD-MM).
+           IF WS-MONTHS < 1
+               MOVE 1 TO WS-MONTHS
+           END-IF.
+           MOVE WS-MONTHS TO DMONTHS.
+           WRITE OUTREC FROM DETAIL1.
+           WRITE OUTREC FROM DETAIL2.
+           WRITE OUTREC FROM DETAIL3.
+           WRITE OUTREC FROM DETAIL4.
+           WRITE OUTREC FROM DETAIL5.
+           WRITE OUTREC FROM HEADER1.
+           COMPUTE WS-TOT-INTEREST ROUNDED =
+                 (PLF-LOAN-AMT1 * PLF-INTEREST * WS-MONTHS) / 1200.
+           COMPUTE WS-MONTHLY-PRIN ROUNDED =
+                 PLF-LOAN-AMT1 / WS-MONTHS.
+           COMPUTE WS-MONTHLY-INT ROUNDED =
+                 WS-TOT-INTEREST / WS-MONTHS.
+           COMPUTE WS-EMI = WS-MONTHLY-PRIN + WS-MONTHLY-INT.
+           MOVE PLF-LOAN-AMT1 TO WS-BALANCE.
+           WRITE OUTREC FROM SCHED-HEADER.
+           WRITE OUTREC FROM HEADER1.
+           PERFORM 320-SCHEDULE-LINE-PARA
+              VARYING WS-MONTH-NO FROM 1 BY 1
+              UNTIL WS-MONTH-NO > WS-MONTHS.
+           WRITE OUTREC FROM HEADER1.
+
+       320-SCHEDULE-LINE-PARA.
+           IF WS-MONTH-NO = WS-MONTHS
+               MOVE WS-BALANCE TO WS-MONTHLY-PRIN
+           END-IF.
+           SUBTRACT WS-MONTHLY-PRIN FROM WS-BALANCE.
+           COMPUTE WS-EMI = WS-MONTHLY-PRIN + WS-MONTHLY-INT.
+           MOVE WS-MONTH-NO    TO SMONTH-NO.
+           MOVE WS-MONTHLY-PRIN TO SPRINCIPAL.
+           MOVE WS-MONTHLY-INT TO SINTEREST.
+           MOVE WS-EMI         TO SEMI.
+           MOVE WS-BALANCE     TO SBALANCE.
+           WRITE OUTREC FROM SCHED-LINE.
+
+       350-NOTFOUND-PARA.
+           IF WS-FOUND-SW NOT = 'Y'
+               WRITE OUTREC FROM NOTFOUND-LINE
+               WRITE OUTREC FROM HEADER1
+           END-IF.
+
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
