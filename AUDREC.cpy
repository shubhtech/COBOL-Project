@@ -0,0 +1,8 @@
+      *  SHARED AUDIT-TRAIL RECORD LAYOUT -- COPIED BY EVERY ONLINE
+      *  PROGRAM THAT WRITES OR REWRITES PLF01/PLF3, SO EACH UPDATE
+      *  LEAVES A WHO/WHEN/WHAT TRACE ON TDQ AUDLOG.
+           05 AUD-TIMESTAMP           PIC X(10).
+           05 AUD-OPERATOR            PIC X(05).
+           05 AUD-ACCOUNT-NO          PIC X(10).
+           05 AUD-FILE-ID             PIC X(05).
+           05 AUD-ACTION              PIC X(01).
