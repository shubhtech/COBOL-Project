@@ -0,0 +1,34 @@
+      *  SHARED COMMAREA LAYOUT - PASSED BETWEEN SBI, CUST, NIKITA,
+      *  LOANPAY, CLOSACC, FORECLOSE AND SIGNON SO NAVIGATION DOES NOT
+      *  LOSE CONTEXT (OPERATOR, CUSTOMER/ACCOUNT WORKED ON, RETURN
+      *  CODE). CA-MODE TELLS THE RECEIVING PROGRAM WHETHER THIS IS A
+      *  FRESH XCTL FROM ANOTHER TRANSACTION (SHOW THE FIRST SCREEN) OR
+      *  ITS OWN PSEUDO-CONVERSATIONAL CONTINUATION (RECEIVE THE MAP).
+      *  EACH PROGRAM IS GIVEN IT IS RECEIVED INTO LINKAGE AS
+      *  DFHCOMMAREA AND MOVED TO THIS WORKING COPY BEFORE THE FIRST
+      *  EIBAID TEST IS MADE, AND THE WORKING COPY IS SENT BACK OUT ON
+      *  EVERY RETURN/XCTL - WORKING STORAGE ITSELF DOES NOT SURVIVE
+      *  FROM ONE PSEUDO-CONVERSATIONAL TASK TO THE NEXT, SO ANY FLAG
+      *  THAT MUST BE SEEN ON A LATER KEYSTROKE BELONGS HERE, NOT IN A
+      *  77-LEVEL.
+       01 WS-COMMAREA.
+           05 CA-MODE             PIC X(01).
+               88 CA-MODE-XCTL           VALUE 'X'.
+               88 CA-MODE-CONT           VALUE 'C'.
+           05 CA-OPERATOR-ID      PIC X(05).
+           05 CA-CUST-NO          PIC X(10).
+           05 CA-RETURN-CODE      PIC X(02).
+           05 CA-UPD-SW           PIC X(01).
+               88 CA-UPDATE-MODE         VALUE 'Y'.
+           05 CA-GUAR-SW          PIC X(01).
+               88 CA-GUAR-MODE           VALUE 'Y'.
+           05 CA-CLS-SW           PIC X(01).
+               88 CA-CLS-FETCHED         VALUE 'Y'.
+           05 CA-PAY-SW           PIC X(01).
+               88 CA-PAY-FETCHED         VALUE 'Y'.
+           05 CA-FCL-SW           PIC X(01).
+               88 CA-FCL-FETCHED         VALUE 'Y'.
+           05 CA-BR-SW            PIC X(01).
+               88 CA-BR-ACTIVE           VALUE 'Y'.
+           05 CA-BR-KEY           PIC X(10).
+           05 FILLER              PIC X(02).
