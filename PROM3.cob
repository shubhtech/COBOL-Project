@@ -13,6 +13,11 @@ DAT3     DFHMDF POS=(1,66),LENGTH=10,ATTRB=PROT
 ETC      DFHMDF POS=(5,27),LENGTH=10,ATTRB=(UNPROT,NUM,IC),            *
                PICIN='9(10)',PICOUT='9(10)'
          DFHMDF POS=(5,38),LENGTH=1,ATTRB=ASKIP
+         DFHMDF POS=(4,12),INITIAL='NAME/PHONE:',LENGTH=11,            *
+               ATTRB=(UNPROT,BRT)
+NMP      DFHMDF POS=(4,24),LENGTH=15,ATTRB=UNPROT,                     *
+               PICIN='X(15)',PICOUT='X(15)'
+         DFHMDF POS=(4,40),LENGTH=1,ATTRB=ASKIP
          DFHMDF POS=(5,48),INITIAL='NAME:',LENGTH=05,                  **
                ATTRB=(PROT,BRT)
 CUSN     DFHMDF POS=(5,54),LENGTH=15,ATTRB=(PROT),                     *
@@ -61,8 +66,10 @@ DA       DFHMDF POS=(9,63),LENGTH=8,ATTRB=(PROT),                      **
          DFHMDF POS=(18,20),ATTRB=PROT,LENGTH=04,                      *
                INITIAL='MSG:'
 MSG      DFHMDF POS=(18,25),ATTRB=PROT,LENGTH=40
-         DFHMDF POS=(21,20),LENGTH=60,ATTRB=PROT,                      *
-               INITIAL='PF1=HELP PF2=CONFIRM PF3=EXIT PF12=CLEAR'
+         DFHMDF POS=(21,2),LENGTH=78,ATTRB=PROT,                       *
+               INITIAL='PF1=HELP PF2=CONFIRM PF3=EXIT PF5=PRINT PF6=NA*
+               ME/PHONE SRCH PF7=NEXT PF8=PREV PF9=SPOOL PRINT PF12=CL*
+               EAR'
 PMAP013  DFHMSD TYPE=FINAL
                END
 
\ No newline at end of file
