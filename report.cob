@@ -1,183 +1,392 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. XYZ.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INFILE1 ASSIGN TO DD1
-           ORGANIZATION IS INDEXED
-           RECORD KEY IS ICUST-NO
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS1.
-           SELECT INFILE2 ASSIGN TO DD2
-           ORGANIZATION IS INDEXED
-           RECORD KEY IS IACCOUNT-NO
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS2.
-           SELECT OUTFILE ASSIGN TO DD3
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS3.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD INFILE1.
-       01 INREC1.
-           05 ICUST-NO                 PIC X(10).
-           05 ICUST-NAME               PIC X(10).
-           05 ISAL-DRAWN               PIC 9(06).
-           05 ICUST-ADD                PIC X(25).
-           05 ICUST-PHONE              PIC 9(10).
-           05 ICUST-AGE                PIC 9(02).
-           05 ICUST-STATE              PIC X(10).
-           05 ICUST-CITY               PIC X(10).
-           05 ICUST-STU-NAME           PIC X(20).
-           05 ICUST-STU-COLLEGE        PIC X(20).
-           05 ICUST-PROG-LEVEL         PIC 9(02).
-           05 ICUST-DOJ                PIC X(10).
-           05 ICUST-DOE                PIC X(10).
-           05 ICUST-LOAN-AMT           PIC X(02).
-           05 ISTATUS                  PIC X(01).
-           05 FILLER                   PIC X(52).
-       FD INFILE2.
-       01 INREC2.
-           05 IACCOUNT-NO              PIC X(10).
-           05 ICUST1-NO                PIC X(10).
-           05 ISTART-DATE              PIC X(10).
-           05 IEXPIRY-DATE             PIC X(10).
-           05 IREW-DATE                PIC X(10).
-           05 ILOAN-AMT1               PIC 9(07).
-           05 IINTEREST                PIC 9(01).
-           05 IDUE-DATE                PIC X(10).
-           05 ILOAN-PAID               PIC X(10).
-           05 IDUE-AMOUNT              PIC X(08).
-           05 FILLER                   PIC X(114).
-       FD OUTFILE.
-       01 OUTREC.
-           05 FILLER              PIC X(08).
-           05 OCUST-NAME      PIC X(20).
-           05 FILLER              PIC X(05).
-           05 OACCOUNT-NO     PIC X(10).
-           05 FILLER              PIC X(15).
-           05 OACCOUNT-CLOSE-DATE PIC X(10).
-           05 FILLER              PIC X(15).
-       WORKING-STORAGE SECTION.
-       01 FS1            PIC 9(02) VALUE 0.
-       01 FS2            PIC 9(02) VALUE 0.
-       01 FS3            PIC 9(02) VALUE 0.
-       01 WS-EOF         PIC X(01) VALUE 'N'.
-       01 WS-D           PIC X(10) VALUE SPACES.
-       01 WS-T           PIC X(10) VALUE SPACES.
-
-       01 HEADER1.
-           05 FILLER PIC X(80) VALUE ALL "*".
-
-       01 HEADER2.
-           05 FILLER PIC X(05).
-           05 FILLER PIC X(05) VALUE "DATE:".
-           05 DAT1   PIC X(25).
-           05 FILLER PIC X(05) VALUE "TIME:".
-           05 TIM1   PIC X(10).
-           05 FILLER PIC X(25).
-       01 HEADER4.
-           05 FILLER PIC X(20).
-           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
-           05 FILLER PIC X(20).
-       01 HEADER5.
-           05 FILLER PIC X(20).
-           05 FILLER PIC X(40) VALUE "INACTIVE CUSTOMERS".
-           05 FILLER PIC X(20).
-
-       01 HEADER3.
-           05 FILLER PIC X(05).
-           05 FILLER PIC X(12) VALUE "ACCOUNT NO.".
-           05 FILLER PIC X(14).
-           05 FILLER PIC X(14) VALUE "CUSTOMER NAME".
-           05 FILLER PIC X(10).
-           05 FILLER PIC X(19) VALUE "ACCOUNT CLOSE DATE".
-           05 FILLER PIC X(06).
-       PROCEDURE DIVISION.
-       000-MAIN-PARA.
-           PERFORM 100-OPEN-PARA.
-           PERFORM 200-HEADER-PARA.
-           PERFORM 300-READ-PARA UNTIL WS-EOF = 'Y'.
-           PERFORM 400-CLOSE-PARA.
-           STOP RUN.
-
-       100-OPEN-PARA.
-           OPEN INPUT INFILE1.
-           IF FS1 = 00
-               DISPLAY "INFILE1 OPEN SUCCESS"
-           ELSE
-               DISPLAY "INFILE1 OPEN FAILURE" FS1
-           END-IF.
-           OPEN INPUT INFILE2.
-           IF FS2 = 00
-               DISPLAY "INFILE2 OPEN SUCCESS"
-           ELSE
-               DISPLAY "INFILE2 OPEN FAILURE" FS2
-           END-IF.
-           OPEN OUTPUT OUTFILE.
-           IF FS3 = 00
-               DISPLAY "OUTFILE OPEN SUCESS"
-           ELSE
-               DISPLAY "OUTFILE OPEN FAILURE" FS3
-           END-IF.
-
-       200-HEADER-PARA.
-           ACCEPT WS-D    FROM DATE.
-           ACCEPT WS-T    FROM TIME.
-           MOVE WS-D(5:2) TO DAT1(1:2).
-           MOVE "/"       TO DAT1(3:1).
-           MOVE WS-D(3:2) TO DAT1(4:2).
-           MOVE "/"       TO DAT1(6:1).
-           MOVE WS-D(1:2) TO DAT1(7:2).
-           MOVE WS-T(1:2) TO TIM1(1:2).
-           MOVE "/"       TO TIM1(3:1).
-           MOVE WS-T(3:2) TO TIM1(4:2).
-           MOVE "/"       TO TIM1(6:1).
-           MOVE WS-T(5:2) TO TIM1(7:2).
-           WRITE OUTREC FROM HEADER1.
-           WRITE OUTREC FROM HEADER4.
-           WRITE OUTREC FROM HEADER5.
-           WRITE OUTREC FROM HEADER2.
-           WRITE OUTREC FROM HEADER1.
-           WRITE OUTREC FROM HEADER3.
-           WRITE OUTREC FROM HEADER1.
-
-       300-READ-PARA.
-           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
-           NOT AT END
-           READ INFILE1
-               IF FS1 = 00
-                   MOVE LOW-VALUES TO OUTREC
-                   IF ISTATUS = 'I'
-                       MOVE ICUST-NO TO OACCOUNT-NO
-                       MOVE IEXPIRY-DATE  TO OACCOUNT-CLOSE-DATE
-                       MOVE ICUST-NAME TO OCUST-NAME
-                       WRITE OUTREC
-                   ELSE
-                       DISPLAY "ACTIVE STATUS" FS1
-                       DISPLAY "ACTIVE STATUS" FS2
-                   END-IF
-               END-IF
-           END-READ.
-       400-CLOSE-PARA.
-           CLOSE INFILE1.
-           IF FS1 = 00
-               DISPLAY "INFILE1 CLOSE SUCCESS"
-           ELSE
-               DISPLAY "INFILE1 CLOSE FAILURE" FS1
-           END-IF.
-           CLOSE INFILE2.
-           IF FS2 = 00
-               DISPLAY "INFILE2 CLOSE SUCCESS"
-           ELSE
-               DISPLAY "INFILE2 CLOSE FAILURE" FS2
-           END-IF.
-           CLOSE OUTFILE.
-           IF FS3 = 00
-               DISPLAY "OUTFILE CLOSE SUCCESS"
-           ELSE
-               DISPLAY "OUTFILE CLOSE FAILURE" FS3
-           END-IF.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XYZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+           SELECT CKPTFILE ASSIGN TO DD4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS4.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD CKPTFILE.
+       01 CKPT-REC.
+           05 CKPT-CUST-NO        PIC X(10).
+           05 CKPT-INACT-COUNT    PIC 9(07).
+           05 CKPT-INACT-TOTAL    PIC 9(09).
+           05 CKPT-GRP-ENTRIES    PIC 9(03).
+           05 CKPT-GROUP-TABLE.
+               10 CKPT-GRP-ENTRY OCCURS 100 TIMES.
+                   15 CKPT-GRP-STATE  PIC X(10).
+                   15 CKPT-GRP-CITY   PIC X(10).
+                   15 CKPT-GRP-COUNT  PIC 9(05).
+                   15 CKPT-GRP-TOTAL  PIC 9(09).
+       FD OUTFILE.
+       01 OUTREC.
+           05 FILLER              PIC X(08).
+           05 OCUST-NAME      PIC X(20).
+           05 FILLER              PIC X(05).
+           05 OACCOUNT-NO     PIC X(10).
+           05 FILLER              PIC X(15).
+           05 OACCOUNT-CLOSE-DATE PIC X(10).
+           05 FILLER              PIC X(15).
+       01 OUTREC-CSV.
+           05 OCSV-ACCOUNT-NO     PIC X(10).
+           05 OCSV-DELIM1         PIC X(01).
+           05 OCSV-CUST-NAME      PIC X(20).
+           05 OCSV-DELIM2         PIC X(01).
+           05 OCSV-CLOSE-DATE     PIC X(10).
+           05 FILLER              PIC X(38).
+       WORKING-STORAGE SECTION.
+       01 FS1            PIC 9(02) VALUE 0.
+       01 FS2            PIC 9(02) VALUE 0.
+       01 FS3            PIC 9(02) VALUE 0.
+       01 WS-EOF         PIC X(01) VALUE 'N'.
+       01 WS-D           PIC X(10) VALUE SPACES.
+       01 WS-T           PIC X(10) VALUE SPACES.
+       01 WS-RUNDATE-PARM PIC X(06) VALUE SPACES.
+       01 WS-OUT-MODE    PIC X(01) VALUE 'F'.
+           88 WS-OUT-FIXED           VALUE 'F'.
+           88 WS-OUT-CSV             VALUE 'C'.
+           88 WS-OUT-PIPE            VALUE 'P'.
+       01 WS-DELIM       PIC X(01) VALUE ','.
+       01 FS4            PIC 9(02) VALUE 0.
+       01 WS-CKPT-KEY    PIC X(10) VALUE SPACES.
+       01 WS-CKPT-EOF    PIC X(01) VALUE 'N'.
+       01 WS-RESUME-SW   PIC X(01) VALUE 'N'.
+       01 WS-REC-COUNT   PIC 9(07) VALUE 0.
+       01 WS-CKPT-INTERVAL PIC 9(05) VALUE 100.
+       01 WS-CKPT-QUOT   PIC 9(07) VALUE 0.
+       01 WS-CKPT-REM    PIC 9(05) VALUE 0.
+       01 WS-INACT-COUNT PIC 9(07) VALUE 0.
+       01 WS-INACT-TOTAL PIC 9(09) VALUE 0.
+       01 WS-GRP-ENTRIES PIC 9(03) VALUE 0.
+       01 WS-GRP-FOUND-SW PIC X(01) VALUE 'N'.
+       01 WS-GROUP-TABLE.
+           05 WS-GROUP-ENTRY OCCURS 100 TIMES INDEXED BY GRP-IDX.
+               10 WS-GRP-STATE  PIC X(10).
+               10 WS-GRP-CITY   PIC X(10).
+               10 WS-GRP-COUNT  PIC 9(05) VALUE 0.
+               10 WS-GRP-TOTAL  PIC 9(09) VALUE 0.
+
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+
+       01 HEADER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(05) VALUE "DATE:".
+           05 DAT1   PIC X(25).
+           05 FILLER PIC X(05) VALUE "TIME:".
+           05 TIM1   PIC X(10).
+           05 FILLER PIC X(25).
+       01 HEADER4.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
+           05 FILLER PIC X(20).
+       01 HEADER5.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "INACTIVE CUSTOMERS".
+           05 FILLER PIC X(20).
+
+       01 HEADER3.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(12) VALUE "ACCOUNT NO.".
+           05 FILLER PIC X(14).
+           05 FILLER PIC X(14) VALUE "CUSTOMER NAME".
+           05 FILLER PIC X(10).
+           05 FILLER PIC X(19) VALUE "ACCOUNT CLOSE DATE".
+           05 FILLER PIC X(06).
+
+       01 CSV-HEADER-LINE.
+           05 FILLER PIC X(10) VALUE "ACCOUNT NO".
+           05 CSVH-DELIM1 PIC X(01).
+           05 FILLER PIC X(20) VALUE "CUSTOMER NAME".
+           05 CSVH-DELIM2 PIC X(01).
+           05 FILLER PIC X(18) VALUE "ACCOUNT CLOSE DATE".
+
+       01 TRAILER1.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(26) VALUE "TOTAL INACTIVE ACCOUNTS  :".
+           05 TINACT-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(43).
+       01 TRAILER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(26) VALUE "TOTAL LOAN AMOUNT        :".
+           05 TINACT-TOTAL PIC Z,ZZZ,ZZ9.
+           05 FILLER PIC X(41).
+       01 GROUP-BANNER.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(28) VALUE "REGION/STATE SUBTOTALS".
+           05 FILLER PIC X(47).
+       01 GROUP-HEADER.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(10) VALUE "STATE".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(10) VALUE "CITY".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(11) VALUE "ACCOUNTS".
+           05 FILLER PIC X(04).
+           05 FILLER PIC X(20) VALUE "LOAN AMOUNT".
+       01 GROUP-LINE.
+           05 FILLER PIC X(05).
+           05 TGRP-STATE PIC X(10).
+           05 FILLER PIC X(05).
+           05 TGRP-CITY PIC X(10).
+           05 FILLER PIC X(05).
+           05 TGRP-COUNT PIC ZZZZ9.
+           05 FILLER PIC X(10).
+           05 TGRP-TOTAL PIC Z,ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 150-PARM-PARA.
+           PERFORM 160-CKPT-INIT-PARA.
+           PERFORM 170-OUTFILE-OPEN-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 300-READ-PARA UNTIL WS-EOF = 'Y'.
+           PERFORM 350-TRAILER-PARA.
+           PERFORM 360-GROUP-PRINT-PARA.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+       150-PARM-PARA.
+           ACCEPT WS-OUT-MODE FROM SYSIN.
+           ACCEPT WS-RUNDATE-PARM FROM SYSIN.
+           IF WS-OUT-PIPE
+               MOVE '|' TO WS-DELIM
+           ELSE
+               MOVE ',' TO WS-DELIM
+           END-IF.
+           IF NOT WS-OUT-CSV AND NOT WS-OUT-PIPE
+               MOVE 'F' TO WS-OUT-MODE
+           END-IF.
+
+       160-CKPT-INIT-PARA.
+           OPEN INPUT CKPTFILE.
+           IF FS4 = 00
+               PERFORM 165-CKPT-LOAD-PARA UNTIL WS-CKPT-EOF = 'Y'
+               CLOSE CKPTFILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE - STARTING FROM BEGINNING"
+           END-IF.
+           IF WS-CKPT-KEY NOT = SPACES
+               MOVE 'Y' TO WS-RESUME-SW
+               DISPLAY "RESUMING AFTER CUSTOMER: " WS-CKPT-KEY
+           END-IF.
+           OPEN EXTEND CKPTFILE.
+           IF FS4 NOT = 00
+               DISPLAY "CKPTFILE EXTEND OPEN FAILURE" FS4
+           END-IF.
+
+       165-CKPT-LOAD-PARA.
+           READ CKPTFILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF
+               NOT AT END
+                   MOVE CKPT-CUST-NO TO WS-CKPT-KEY
+                   MOVE CKPT-INACT-COUNT TO WS-INACT-COUNT
+                   MOVE CKPT-INACT-TOTAL TO WS-INACT-TOTAL
+                   MOVE CKPT-GRP-ENTRIES TO WS-GRP-ENTRIES
+                   MOVE CKPT-GROUP-TABLE TO WS-GROUP-TABLE
+           END-READ.
+
+       170-OUTFILE-OPEN-PARA.
+           IF WS-RESUME-SW = 'Y'
+               OPEN EXTEND OUTFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+           END-IF.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       200-HEADER-PARA.
+           ACCEPT WS-D    FROM DATE.
+           ACCEPT WS-T    FROM TIME.
+           IF WS-RUNDATE-PARM NOT = SPACES
+               MOVE WS-RUNDATE-PARM TO WS-D(1:6)
+           END-IF.
+           MOVE WS-D(5:2) TO DAT1(1:2).
+           MOVE "/"       TO DAT1(3:1).
+           MOVE WS-D(3:2) TO DAT1(4:2).
+           MOVE "/"       TO DAT1(6:1).
+           MOVE WS-D(1:2) TO DAT1(7:2).
+           MOVE WS-T(1:2) TO TIM1(1:2).
+           MOVE "/"       TO TIM1(3:1).
+           MOVE WS-T(3:2) TO TIM1(4:2).
+           MOVE "/"       TO TIM1(6:1).
+           MOVE WS-T(5:2) TO TIM1(7:2).
+           IF WS-OUT-FIXED
+               WRITE OUTREC FROM HEADER1
+               WRITE OUTREC FROM HEADER4
+               WRITE OUTREC FROM HEADER5
+               WRITE OUTREC FROM HEADER2
+               WRITE OUTREC FROM HEADER1
+               WRITE OUTREC FROM HEADER3
+               WRITE OUTREC FROM HEADER1
+           ELSE
+               MOVE WS-DELIM TO CSVH-DELIM1
+               MOVE WS-DELIM TO CSVH-DELIM2
+               WRITE OUTREC FROM CSV-HEADER-LINE
+           END-IF.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00
+                   IF WS-RESUME-SW = 'Y'
+                      AND PLF-CUST-NO NOT > WS-CKPT-KEY
+                       CONTINUE
+                   ELSE
+                       MOVE 'N' TO WS-RESUME-SW
+                       IF PLF-STATUS = 'I'
+                           IF WS-OUT-FIXED
+                               MOVE LOW-VALUES TO OUTREC
+                               MOVE PLF-CUST-NO TO OACCOUNT-NO
+                               MOVE PLF-EXPIRY-DATE TO
+                                  OACCOUNT-CLOSE-DATE
+                               MOVE PLF-CUST-NAME TO OCUST-NAME
+                               WRITE OUTREC
+                           ELSE
+                               MOVE SPACES TO OUTREC-CSV
+                               MOVE PLF-CUST-NO TO OCSV-ACCOUNT-NO
+                               MOVE PLF-CUST-NAME TO OCSV-CUST-NAME
+                               MOVE PLF-EXPIRY-DATE TO OCSV-CLOSE-DATE
+                               MOVE WS-DELIM TO OCSV-DELIM1
+                               MOVE WS-DELIM TO OCSV-DELIM2
+                               WRITE OUTREC FROM OUTREC-CSV
+                           END-IF
+                           ADD 1 TO WS-INACT-COUNT
+                           ADD PLF-LOAN-AMT1 TO WS-INACT-TOTAL
+                           PERFORM 330-GROUP-ACCUM-PARA
+                       ELSE
+                           DISPLAY "ACTIVE STATUS" FS1
+                           DISPLAY "ACTIVE STATUS" FS2
+                       END-IF
+                       PERFORM 500-CKPT-CHECK-PARA
+                   END-IF
+               END-IF
+           END-READ.
+       500-CKPT-CHECK-PARA.
+           ADD 1 TO WS-REC-COUNT.
+           DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+               PERFORM 510-CKPT-WRITE-PARA
+           END-IF.
+       510-CKPT-WRITE-PARA.
+           MOVE PLF-CUST-NO TO CKPT-CUST-NO.
+           MOVE WS-INACT-COUNT TO CKPT-INACT-COUNT.
+           MOVE WS-INACT-TOTAL TO CKPT-INACT-TOTAL.
+           MOVE WS-GRP-ENTRIES TO CKPT-GRP-ENTRIES.
+           MOVE WS-GROUP-TABLE TO CKPT-GROUP-TABLE.
+           WRITE CKPT-REC.
+       330-GROUP-ACCUM-PARA.
+           MOVE 'N' TO WS-GRP-FOUND-SW.
+           PERFORM 335-GROUP-SEARCH-PARA
+              VARYING GRP-IDX FROM 1 BY 1
+              UNTIL GRP-IDX > WS-GRP-ENTRIES
+                 OR WS-GRP-FOUND-SW = 'Y'.
+           IF WS-GRP-FOUND-SW = 'N'
+              AND WS-GRP-ENTRIES < 100
+               ADD 1 TO WS-GRP-ENTRIES
+               SET GRP-IDX TO WS-GRP-ENTRIES
+               MOVE PLF-CUST-STATE TO WS-GRP-STATE(GRP-IDX)
+               MOVE PLF-CUST-CITY TO WS-GRP-CITY(GRP-IDX)
+               MOVE 1 TO WS-GRP-COUNT(GRP-IDX)
+               MOVE PLF-LOAN-AMT1 TO WS-GRP-TOTAL(GRP-IDX)
+           END-IF.
+       335-GROUP-SEARCH-PARA.
+           IF WS-GRP-STATE(GRP-IDX) = PLF-CUST-STATE
+              AND WS-GRP-CITY(GRP-IDX) = PLF-CUST-CITY
+               ADD 1 TO WS-GRP-COUNT(GRP-IDX)
+               ADD PLF-LOAN-AMT1 TO WS-GRP-TOTAL(GRP-IDX)
+               MOVE 'Y' TO WS-GRP-FOUND-SW
+           END-IF.
+       350-TRAILER-PARA.
+           MOVE WS-INACT-COUNT TO TINACT-COUNT.
+           MOVE WS-INACT-TOTAL TO TINACT-TOTAL.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM TRAILER1.
+           WRITE OUTREC FROM TRAILER2.
+       360-GROUP-PRINT-PARA.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM GROUP-BANNER.
+           WRITE OUTREC FROM GROUP-HEADER.
+           PERFORM 365-GROUP-LINE-PARA
+              VARYING GRP-IDX FROM 1 BY 1
+              UNTIL GRP-IDX > WS-GRP-ENTRIES.
+       365-GROUP-LINE-PARA.
+           MOVE WS-GRP-STATE(GRP-IDX) TO TGRP-STATE.
+           MOVE WS-GRP-CITY(GRP-IDX) TO TGRP-CITY.
+           MOVE WS-GRP-COUNT(GRP-IDX) TO TGRP-COUNT.
+           MOVE WS-GRP-TOTAL(GRP-IDX) TO TGRP-TOTAL.
+           WRITE OUTREC FROM GROUP-LINE.
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
+           MOVE SPACES TO CKPT-CUST-NO.
+           MOVE 0 TO CKPT-INACT-COUNT.
+           MOVE 0 TO CKPT-INACT-TOTAL.
+           MOVE 0 TO CKPT-GRP-ENTRIES.
+           MOVE WS-GROUP-TABLE TO CKPT-GROUP-TABLE.
+           WRITE CKPT-REC.
+           CLOSE CKPTFILE.
+           IF FS4 = 00
+               DISPLAY "CKPTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "CKPTFILE CLOSE FAILURE" FS4
+           END-IF.
 
\ No newline at end of file
