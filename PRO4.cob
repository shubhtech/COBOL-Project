@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSACC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CUST-REC.
+              COPY PLF01REC.
+              COPY PMAP014.
+              COPY DFHAID.
+              COPY CPCOMM.
+       01 WS-CUST-ACC-REC.
+              COPY PLF3REC.
+       01 WS-AUD-REC.
+              COPY AUDREC.
+       77 WS-AUD-LEN      PIC S9(04) COMP VALUE 31.
+       77 WS-LEN          PIC S9(04) COMP.
+       77 WS-DAT          PIC X(10).
+       LINKAGE SECTION.
+       COPY CPCOMM REPLACING ==WS-COMMAREA== BY ==DFHCOMMAREA==.
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+                NOTFND(0004-NF-PARA)
+                ERROR(0003-GERR-PARA)
+           END-EXEC.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF.
+           IF EIBCALEN = 0 OR CA-MODE-XCTL
+              MOVE LOW-VALUES TO CLS1I, CLS1O
+              MOVE 'N' TO CA-CLS-SW
+              PERFORM 1000-SEND-PARA
+           ELSE
+              PERFORM 2000-RECEIVE-PARA
+              PERFORM 3000-KEY-CHECK-PARA
+           END-IF.
+       1000-SEND-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO DAT4I(1:2).
+           MOVE "/"                        TO DAT4I(3:2).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO DAT4I(4:2).
+           MOVE "/"                        TO DAT4I(6:2).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO DAT4I(7:4).
+           MOVE DAT4I TO WS-DAT.
+           MOVE WS-DAT TO DAT4O.
+           EXEC CICS SEND
+                MAP('CLS1')
+                MAPSET('PMAP014')
+                ERASE
+           END-EXEC.
+           MOVE 'C' TO CA-MODE.
+           MOVE LENGTH OF WS-COMMAREA TO WS-LEN.
+           EXEC CICS RETURN
+                TRANSID('P015')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-LEN)
+           END-EXEC.
+       2000-RECEIVE-PARA.
+           EXEC CICS RECEIVE
+                MAP('CLS1')
+                MAPSET('PMAP014')
+           END-EXEC.
+       3000-KEY-CHECK-PARA.
+           MOVE CACI TO PLF-CUST-NO.
+           MOVE CACI TO PLF-ACCOUNT-NO.
+           IF EIBAID = DFHPF2
+              PERFORM 3100-FETCH-PARA
+           ELSE IF EIBAID = DFHPF5
+              IF CA-CLS-FETCHED
+                 PERFORM 3200-CLOSE-PARA
+              ELSE
+                 MOVE 'FETCH THE RECORD FIRST (PF2)' TO MSGO
+                 PERFORM 3900-EXIT-PARA
+              END-IF
+           ELSE IF EIBAID = DFHPF3
+              MOVE PLF-CUST-NO TO CA-CUST-NO
+              MOVE 'X' TO CA-MODE
+              MOVE LENGTH OF WS-COMMAREA TO WS-LEN
+              EXEC CICS XCTL
+                 PROGRAM('PPGM011')
+                 COMMAREA(WS-COMMAREA)
+                 LENGTH(WS-LEN)
+              END-EXEC
+           ELSE IF EIBAID = DFHPF12
+              MOVE 'N' TO CA-CLS-SW
+              MOVE 'VALUES ARE ERASED .......' TO MSGO
+              PERFORM 1000-SEND-PARA
+           ELSE
+              MOVE 'INVALID KEY...........' TO MSGO
+              PERFORM 3900-EXIT-PARA
+           END-IF
+           END-IF
+           END-IF.
+       3100-FETCH-PARA.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF01')
+              INTO(WS-CUST-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-CUST-NO)
+           END-EXEC.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF3')
+              INTO(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-ACCOUNT-NO)
+           END-EXEC.
+           MOVE PLF-CUST-NAME TO CNMO.
+           MOVE PLF-LOAN-AMT1 TO CLAO.
+           MOVE PLF-STATUS    TO CSTO.
+           MOVE 'Y' TO CA-CLS-SW.
+           MOVE 'CONFIRM WITH PF5 TO CLOSE THIS ACCOUNT' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3200-CLOSE-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-DAT(1:2).
+           MOVE "/"                        TO WS-DAT(3:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DAT(4:2).
+           MOVE "/"                        TO WS-DAT(6:1).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-DAT(7:4).
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF01')
+              INTO(WS-CUST-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-CUST-NO)
+              UPDATE
+           END-EXEC.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS READ
+              DATASET('PLF3')
+              INTO(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+              RIDFLD(PLF-ACCOUNT-NO)
+              UPDATE
+           END-EXEC.
+           MOVE 'I' TO PLF-STATUS.
+           MOVE WS-DAT TO PLF-DOE.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS REWRITE
+              DATASET('PLF01')
+              FROM(WS-CUST-REC)
+              LENGTH(WS-LEN)
+           END-EXEC.
+           MOVE 'PLF01' TO AUD-FILE-ID.
+           MOVE 'R' TO AUD-ACTION.
+           PERFORM 9000-AUDIT-PARA.
+           MOVE WS-DAT TO PLF-EXPIRY-DATE.
+           MOVE 0 TO PLF-LOAN-AMT1.
+           MOVE 200 TO WS-LEN.
+           EXEC CICS REWRITE
+              DATASET('PLF3')
+              FROM(WS-CUST-ACC-REC)
+              LENGTH(WS-LEN)
+           END-EXEC.
+           MOVE 'PLF3' TO AUD-FILE-ID.
+           MOVE 'R' TO AUD-ACTION.
+           PERFORM 9000-AUDIT-PARA.
+           MOVE 'I' TO CSTO.
+           MOVE 'N' TO CA-CLS-SW.
+           MOVE 'ACCOUNT CLOSED.......' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0003-GERR-PARA.
+           MOVE 'SOME ERROR.........' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       0004-NF-PARA.
+           MOVE 'ACCOUNT NOT FOUND.......' TO MSGO.
+           PERFORM 1000-SEND-PARA.
+       3900-EXIT-PARA.
+           EXEC CICS SEND
+                MAP('CLS1')
+                MAPSET('PMAP014')
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
+       9000-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO AUD-TIMESTAMP(1:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(3:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO AUD-TIMESTAMP(4:2).
+           MOVE "/"                        TO AUD-TIMESTAMP(6:1).
+           MOVE FUNCTION CURRENT-DATE(1:4) TO AUD-TIMESTAMP(7:4).
+           MOVE CA-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE PLF-CUST-NO TO AUD-ACCOUNT-NO.
+           EXEC CICS WRITEQ TD
+              QUEUE('AUDLOG')
+              FROM(WS-AUD-REC)
+              LENGTH(WS-AUD-LEN)
+           END-EXEC.
