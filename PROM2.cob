@@ -8,6 +8,11 @@ SBI1     DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
 DAT2     DFHMDF POS=(1,66),LENGTH=10,ATTRB=PROT
          DFHMDF POS=(3,30),INITIAL='NEW ACCOUNT SCREEN',LENGTH=20,     *
                ATTRB=(PROT,BRT)
+         DFHMDF POS=(5,05),INITIAL='BRANCH CODE:',LENGTH=12,           *
+               ATTRB=PROT
+BRN      DFHMDF POS=(5,20),LENGTH=4,ATTRB=UNPROT,                      *
+               PICIN='X(04)',PICOUT='X(04)'
+         DFHMDF POS=(5,25),LENGTH=1,ATTRB=ASKIP
          DFHMDF POS=(6,05),INITIAL='CUSTOMER NO:',LENGTH=12,           *
                ATTRB=PROT
 CUST     DFHMDF POS=(6,20),LENGTH=10,ATTRB=(UNPROT,IC),                *
@@ -80,8 +85,39 @@ LOAN     DFHMDF POS=(14,54),LENGTH=07,ATTRB=UNPROT,                    *
          DFHMDF POS=(18,20),INITIAL='MSG:',                            *
                ATTRB=PROT,LENGTH=05
 MSG      DFHMDF POS=(18,25),ATTRB=PROT,LENGTH=40
-         DFHMDF POS=(21,20),LENGTH=60,ATTRB=PROT,                      *
-               INITIAL='PF1=HELP PF2=CONFIRM PF3=EXIT PF12=CLEAR'
+         DFHMDF POS=(21,20),LENGTH=70,ATTRB=PROT,                      *
+               INITIAL='PF1=HELP PF2=CONFIRM PF3=EXIT PF4=UPDATE PF12=C*
+               LEAR'
+SBI1G    DFHMDI SIZE=(24,80),LINE=1,COLUMN=1,CTRL=(FREEKB,FRSET)
+         DFHMDF POS=(2,25),INITIAL='STATE BANK OF INDIA',LENGTH=20,    *
+               ATTRB=(PROT,BRT)
+         DFHMDF POS=(3,27),INITIAL='GUARANTOR DETAILS',LENGTH=17,      *
+               ATTRB=(PROT,BRT)
+         DFHMDF POS=(6,05),INITIAL='ACCOUNT NO:',LENGTH=11,            *
+               ATTRB=PROT
+GACC     DFHMDF POS=(6,20),LENGTH=10,ATTRB=(PROT),                     *
+               PICOUT='X(10)'
+         DFHMDF POS=(8,05),INITIAL='GUARANTOR NAME:',LENGTH=15,        *
+               ATTRB=PROT
+GNAM     DFHMDF POS=(8,22),LENGTH=20,ATTRB=(UNPROT,IC),                *
+               PICIN='X(20)',PICOUT='X(20)'
+         DFHMDF POS=(9,05),INITIAL='ADDRESS:',LENGTH=08,               *
+               ATTRB=PROT
+GADD     DFHMDF POS=(9,20),LENGTH=25,ATTRB=UNPROT,                     *
+               PICIN='X(25)',PICOUT='X(25)'
+         DFHMDF POS=(10,05),INITIAL='PHONE:',LENGTH=06,                *
+               ATTRB=PROT
+GPHN     DFHMDF POS=(10,20),LENGTH=10,ATTRB=(UNPROT,NUM),              *
+               PICIN='9(10)',PICOUT='9(10)'
+         DFHMDF POS=(11,05),INITIAL='RELATIONSHIP:',LENGTH=13,         *
+               ATTRB=PROT
+GREL     DFHMDF POS=(11,20),LENGTH=10,ATTRB=UNPROT,                    *
+               PICIN='X(10)',PICOUT='X(10)'
+         DFHMDF POS=(18,20),INITIAL='MSG:',                            *
+               ATTRB=PROT,LENGTH=05
+GMSG     DFHMDF POS=(18,25),ATTRB=PROT,LENGTH=40
+         DFHMDF POS=(21,20),LENGTH=40,ATTRB=PROT,                      *
+               INITIAL='PF2=SAVE GUARANTOR PF3=SKIP'
 PMAP012  DFHMSD TYPE=FINAL
          END
 
\ No newline at end of file
