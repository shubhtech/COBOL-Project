@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLFEED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE1 ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT INFILE2 ASSIGN TO DD2
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INFILE1.
+       01 INREC1.
+              COPY PLF01REC.
+       FD INFILE2.
+       01 INREC2.
+              COPY PLF3REC.
+       FD OUTFILE.
+       01 OUTREC.
+           05 FILLER              PIC X(05).
+           05 OACCOUNT-NO     PIC X(10).
+           05 FILLER              PIC X(05).
+           05 OGL-ACCOUNT     PIC X(16).
+           05 FILLER              PIC X(04).
+           05 ODR-CR          PIC X(02).
+           05 FILLER              PIC X(05).
+           05 OGL-AMOUNT      PIC Z(07)9.
+           05 FILLER              PIC X(26).
+       WORKING-STORAGE SECTION.
+       01 FS1            PIC 9(02) VALUE 0.
+       01 FS2            PIC 9(02) VALUE 0.
+       01 FS3            PIC 9(02) VALUE 0.
+       01 WS-EOF         PIC X(01) VALUE 'N'.
+       01 WS-D           PIC X(10) VALUE SPACES.
+       01 WS-T           PIC X(10) VALUE SPACES.
+       01 WS-ORIG-LOAN   PIC 9(08) VALUE 0.
+       01 WS-TOT-DISB    PIC 9(09) VALUE 0.
+       01 WS-TOT-REPAY   PIC 9(09) VALUE 0.
+
+       01 HEADER1.
+           05 FILLER PIC X(80) VALUE ALL "*".
+
+       01 HEADER2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(05) VALUE "DATE:".
+           05 DAT1   PIC X(25).
+           05 FILLER PIC X(05) VALUE "TIME:".
+           05 TIM1   PIC X(10).
+           05 FILLER PIC X(25).
+       01 HEADER4.
+           05 FILLER PIC X(20).
+           05 FILLER PIC X(40) VALUE "STATE BANK OF INDIA".
+           05 FILLER PIC X(20).
+       01 HEADER5.
+           05 FILLER PIC X(18).
+           05 FILLER PIC X(44) VALUE
+              "GENERAL LEDGER FEED - LOAN ACTIVITY".
+           05 FILLER PIC X(18).
+
+       01 HEADER3.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(12) VALUE "ACCOUNT NO.".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(16) VALUE "GL ACCOUNT".
+           05 FILLER PIC X(04).
+           05 FILLER PIC X(05) VALUE "DR/CR".
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(08) VALUE "AMOUNT".
+
+       01 TRAILREC1.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(24) VALUE "TOTAL DISBURSEMENTS (DR)".
+           05 TDISB  PIC Z(08)9.
+       01 TRAILREC2.
+           05 FILLER PIC X(05).
+           05 FILLER PIC X(24) VALUE "TOTAL REPAYMENTS    (CR)".
+           05 TREPAY PIC Z(08)9.
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 200-HEADER-PARA.
+           PERFORM 300-READ-PARA UNTIL WS-EOF = 'Y'.
+           PERFORM 350-TRAILER-PARA.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE OPEN SUCESS"
+           ELSE
+               DISPLAY "OUTFILE OPEN FAILURE" FS3
+           END-IF.
+
+       200-HEADER-PARA.
+           ACCEPT WS-D    FROM DATE.
+           ACCEPT WS-T    FROM TIME.
+           MOVE WS-D(5:2) TO DAT1(1:2).
+           MOVE "/"       TO DAT1(3:1).
+           MOVE WS-D(3:2) TO DAT1(4:2).
+           MOVE "/"       TO DAT1(6:1).
+           MOVE WS-D(1:2) TO DAT1(7:2).
+           MOVE WS-T(1:2) TO TIM1(1:2).
+           MOVE "/"       TO TIM1(3:1).
+           MOVE WS-T(3:2) TO TIM1(4:2).
+           MOVE "/"       TO TIM1(6:1).
+           MOVE WS-T(5:2) TO TIM1(7:2).
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER4.
+           WRITE OUTREC FROM HEADER5.
+           WRITE OUTREC FROM HEADER2.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM HEADER3.
+           WRITE OUTREC FROM HEADER1.
+
+       300-READ-PARA.
+           READ INFILE2 AT END MOVE 'Y' TO WS-EOF
+           NOT AT END
+           READ INFILE1
+               IF FS1 = 00
+                   PERFORM 310-DISB-LINE-PARA
+                   IF PLF-LOAN-PAID > 0
+                       PERFORM 320-REPAY-LINE-PARA
+                   END-IF
+               END-IF
+           END-READ.
+
+       310-DISB-LINE-PARA.
+           COMPUTE WS-ORIG-LOAN = PLF-LOAN-AMT1 + PLF-LOAN-PAID.
+           MOVE LOW-VALUES TO OUTREC.
+           MOVE PLF-ACCOUNT-NO   TO OACCOUNT-NO.
+           MOVE "LOANS RECEIVABLE" TO OGL-ACCOUNT.
+           MOVE "DR"             TO ODR-CR.
+           MOVE WS-ORIG-LOAN     TO OGL-AMOUNT.
+           WRITE OUTREC.
+           ADD WS-ORIG-LOAN TO WS-TOT-DISB.
+
+       320-REPAY-LINE-PARA.
+           MOVE LOW-VALUES TO OUTREC.
+           MOVE PLF-ACCOUNT-NO   TO OACCOUNT-NO.
+           MOVE "CASH"           TO OGL-ACCOUNT.
+           MOVE "CR"             TO ODR-CR.
+           MOVE PLF-LOAN-PAID    TO OGL-AMOUNT.
+           WRITE OUTREC.
+           ADD PLF-LOAN-PAID TO WS-TOT-REPAY.
+
+       350-TRAILER-PARA.
+           MOVE WS-TOT-DISB  TO TDISB.
+           MOVE WS-TOT-REPAY TO TREPAY.
+           WRITE OUTREC FROM HEADER1.
+           WRITE OUTREC FROM TRAILREC1.
+           WRITE OUTREC FROM TRAILREC2.
+
+       400-CLOSE-PARA.
+           CLOSE INFILE1.
+           IF FS1 = 00
+               DISPLAY "INFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE INFILE2.
+           IF FS2 = 00
+               DISPLAY "INFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "INFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE.
+           IF FS3 = 00
+               DISPLAY "OUTFILE CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE CLOSE FAILURE" FS3
+           END-IF.
