@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTFILE1 ASSIGN TO DD1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS1.
+           SELECT EXTFILE2 ASSIGN TO DD2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS2.
+           SELECT OUTFILE1 ASSIGN TO DD3
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-CUST-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS3.
+           SELECT OUTFILE2 ASSIGN TO DD4
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS PLF-ACCOUNT-NO
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS4.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EXTFILE1.
+       01 EXTREC1                      PIC X(137).
+       FD EXTFILE2.
+       01 EXTREC2                      PIC X(87).
+       FD OUTFILE1.
+       01 OUTREC1.
+              COPY PLF01REC.
+       FD OUTFILE2.
+       01 OUTREC2.
+              COPY PLF3REC.
+       WORKING-STORAGE SECTION.
+       01 FS1              PIC 9(02) VALUE 0.
+       01 FS2              PIC 9(02) VALUE 0.
+       01 FS3              PIC 9(02) VALUE 0.
+       01 FS4              PIC 9(02) VALUE 0.
+       01 WS-EOF1           PIC X(01) VALUE 'N'.
+       01 WS-EOF2           PIC X(01) VALUE 'N'.
+       01 WS-LOAD-COUNT1    PIC 9(07) VALUE 0.
+       01 WS-REJECT-COUNT1  PIC 9(07) VALUE 0.
+       01 WS-LOAD-COUNT2    PIC 9(07) VALUE 0.
+       01 WS-REJECT-COUNT2  PIC 9(07) VALUE 0.
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           PERFORM 100-OPEN-PARA.
+           PERFORM 300-READ1-PARA UNTIL WS-EOF1 = 'Y'.
+           PERFORM 320-READ2-PARA UNTIL WS-EOF2 = 'Y'.
+           PERFORM 400-CLOSE-PARA.
+           STOP RUN.
+
+       100-OPEN-PARA.
+           OPEN INPUT EXTFILE1.
+           IF FS1 = 00
+               DISPLAY "EXTFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "EXTFILE1 OPEN FAILURE" FS1
+           END-IF.
+           OPEN INPUT EXTFILE2.
+           IF FS2 = 00
+               DISPLAY "EXTFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "EXTFILE2 OPEN FAILURE" FS2
+           END-IF.
+           OPEN OUTPUT OUTFILE1.
+           IF FS3 = 00
+               DISPLAY "OUTFILE1 OPEN SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE1 OPEN FAILURE" FS3
+           END-IF.
+           OPEN OUTPUT OUTFILE2.
+           IF FS4 = 00
+               DISPLAY "OUTFILE2 OPEN SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE2 OPEN FAILURE" FS4
+           END-IF.
+
+       300-READ1-PARA.
+           READ EXTFILE1 INTO OUTREC1
+               AT END MOVE 'Y' TO WS-EOF1
+               NOT AT END
+                   WRITE OUTREC1
+                   IF FS3 = 00
+                       ADD 1 TO WS-LOAD-COUNT1
+                   ELSE
+                       DISPLAY "PLF01 LOAD REJECTED " PLF-CUST-NO
+                          " STATUS " FS3
+                       ADD 1 TO WS-REJECT-COUNT1
+                   END-IF
+           END-READ.
+
+       320-READ2-PARA.
+           READ EXTFILE2 INTO OUTREC2
+               AT END MOVE 'Y' TO WS-EOF2
+               NOT AT END
+                   WRITE OUTREC2
+                   IF FS4 = 00
+                       ADD 1 TO WS-LOAD-COUNT2
+                   ELSE
+                       DISPLAY "PLF3 LOAD REJECTED " PLF-ACCOUNT-NO
+                          " STATUS " FS4
+                       ADD 1 TO WS-REJECT-COUNT2
+                   END-IF
+           END-READ.
+
+       400-CLOSE-PARA.
+           DISPLAY "PLF01 RECORDS LOADED  : " WS-LOAD-COUNT1.
+           DISPLAY "PLF01 RECORDS REJECTED: " WS-REJECT-COUNT1.
+           DISPLAY "PLF3  RECORDS LOADED  : " WS-LOAD-COUNT2.
+           DISPLAY "PLF3  RECORDS REJECTED: " WS-REJECT-COUNT2.
+           CLOSE EXTFILE1.
+           IF FS1 = 00
+               DISPLAY "EXTFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "EXTFILE1 CLOSE FAILURE" FS1
+           END-IF.
+           CLOSE EXTFILE2.
+           IF FS2 = 00
+               DISPLAY "EXTFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "EXTFILE2 CLOSE FAILURE" FS2
+           END-IF.
+           CLOSE OUTFILE1.
+           IF FS3 = 00
+               DISPLAY "OUTFILE1 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE1 CLOSE FAILURE" FS3
+           END-IF.
+           CLOSE OUTFILE2.
+           IF FS4 = 00
+               DISPLAY "OUTFILE2 CLOSE SUCCESS"
+           ELSE
+               DISPLAY "OUTFILE2 CLOSE FAILURE" FS4
+           END-IF.
